@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------
+000020*  PAYSLIP.CPY
+000030*  PAYSLIP PRINT LINE
+000040*
+000050*  ONE 80-BYTE PRINT LINE.  WRITE-PAYSLIP BUILDS EACH EMPLOYEE'S
+000060*  PAYSLIP AS A SET OF THESE LINES FORMING ONE PAGE.
+000070*
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT DESCRIPTION
+000100*  ---------- ---- ------------------------------------------
+000110*  2026-08-09 TLM  ORIGINAL COPYBOOK - PAYSLIP PRINT LINE.
+000120*----------------------------------------------------------------
+000130 01  PAYSLIP-LINE                PIC X(80).
