@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------------
+000020*  EXCPRPT.CPY
+000030*  EXCEPTION REPORT PRINT LINE
+000040*
+000050*  ONE LINE PER VALIDATION FAILURE FOUND IN EMPLOYEE-MASTER.
+000060*
+000070*  MODIFICATION HISTORY
+000080*  DATE       INIT DESCRIPTION
+000090*  ---------- ---- ------------------------------------------
+000100*  2026-08-09 TLM  ORIGINAL COPYBOOK - EXCEPTION REPORT LINE.
+000110*  2026-08-09 TLM  WIDENED TO 100 BYTES - THE 80-BYTE LINE WAS
+000120*                  TOO NARROW FOR THE LONGER EFTGEN EXCEPTION
+000130*                  TEXT AND WAS BEING SILENTLY TRUNCATED BY THE
+000140*                  BUILDING STRING STATEMENT.
+000150*----------------------------------------------------------------
+000160 01  EXCEPTION-LINE               PIC X(100).
