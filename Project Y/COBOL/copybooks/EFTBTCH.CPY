@@ -0,0 +1,36 @@
+000010*----------------------------------------------------------------
+000020*  EFTBTCH.CPY
+000030*  DIRECT DEPOSIT EFT BATCH FILE - HEADER/DETAIL/TRAILER
+000040*
+000050*  A FIXED-FORMAT 80-BYTE RECORD FOR THE BANK'S DIRECT DEPOSIT
+000060*  BATCH INTERFACE.  THE FILE CARRIES ONE HEADER RECORD, ONE
+000070*  DETAIL RECORD PER EMPLOYEE PAID BY EFT, AND ONE TRAILER
+000080*  RECORD WITH THE BATCH COUNT AND CONTROL TOTAL.  ALL THREE
+000090*  LAYOUTS SHARE THE SAME RECORD AREA; EFT-DTL-REC-TYPE (BYTE 1
+000100*  OF EACH LAYOUT) TELLS THEM APART - "H", "D" OR "T".
+000110*
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT DESCRIPTION
+000140*  ---------- ---- ------------------------------------------
+000150*  2026-08-09 TLM  ORIGINAL COPYBOOK - EFT BATCH FILE LAYOUT.
+000160*----------------------------------------------------------------
+000170 01  EFT-HEADER-RECORD.
+000180     05  EFT-HDR-REC-TYPE        PIC X(01).
+000190     05  EFT-HDR-RUN-DATE        PIC 9(06).
+000200     05  FILLER                  PIC X(73).
+000210
+000220 01  EFT-DETAIL-RECORD.
+000230     05  EFT-DTL-REC-TYPE        PIC X(01).
+000240     05  EFT-BRANCH-CODE         PIC 9(06).
+000250     05  EFT-ACCOUNT-NUMBER      PIC X(11).
+000260     05  EFT-ACCOUNT-TYPE        PIC X(01).
+000270     05  EFT-AMOUNT              PIC 9(09)V99.
+000280     05  EFT-EMP-NUMBER          PIC 9(06).
+000290     05  EFT-EMP-NAME            PIC X(30).
+000300     05  FILLER                  PIC X(14).
+000310
+000320 01  EFT-TRAILER-RECORD.
+000330     05  EFT-TRL-REC-TYPE        PIC X(01).
+000340     05  EFT-TRL-BATCH-COUNT     PIC 9(05).
+000350     05  EFT-TRL-BATCH-TOTAL     PIC 9(09)V99.
+000360     05  FILLER                  PIC X(63).
