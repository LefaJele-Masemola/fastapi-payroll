@@ -0,0 +1,49 @@
+000010*----------------------------------------------------------------
+000020*  CHKPOINT.CPY
+000030*  RESTART CHECKPOINT RECORD
+000040*
+000050*  A SINGLE RECORD REWRITTEN AFTER EVERY EMPLOYEE PROCESSED,
+000060*  RECORDING THE LAST EMPLOYEE NUMBER SUCCESSFULLY
+000070*  PROCESSED, THE RUN DATE, AND THE RUNNING DEPARTMENT AND GRAND
+000080*  TOTALS ACCUMULATED SO FAR.  READ BACK ON A RESTART RUN TO
+000090*  RESUME THE EMPLOYEE-MASTER PASS, AND THE DEPARTMENT SUMMARY
+000100*  REPORT TOTALS, WITHOUT REPROCESSING STAFF ALREADY PAID.
+000110*
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT DESCRIPTION
+000140*  ---------- ---- ------------------------------------------
+000150*  2026-08-09 TLM  ORIGINAL COPYBOOK - RESTART CHECKPOINT.
+000160*  2026-08-09 TLM  ADDED THE RUNNING DEPARTMENT AND GRAND
+000170*                  TOTALS SO A RESTART RUN NO LONGER LOSES THE
+000180*                  DEPARTMENT SUMMARY REPORT'S FIGURES FOR THE
+000190*                  EMPLOYEES ALREADY PAID BEFORE THE CHECKPOINT.
+000191*  2026-08-09 TLM  ADDED THE RUNNING EMPLOYER UIF AND SDL LEVY
+000192*                  TOTALS ALONGSIDE THE OTHER GRAND/DEPARTMENT
+000193*                  FIGURES.
+000194*  2026-08-09 TLM  CORRECTED THE HEADER COMMENT - THE CHECKPOINT
+000195*                  IS REWRITTEN AFTER EVERY EMPLOYEE, NOT ON A
+000196*                  FIXED INTERVAL.
+000200*----------------------------------------------------------------
+000210 01  CHECKPOINT-RECORD.
+000220     05  CKPT-LAST-EMP-NUMBER    PIC 9(06).
+000230     05  CKPT-RUN-DATE           PIC 9(06).
+000240     05  CKPT-GRAND-TOTALS.
+000250         10  CKPT-GRAND-EMP-COUNT    PIC 9(05).
+000260         10  CKPT-GRAND-GROSS        PIC 9(07)V99.
+000270         10  CKPT-GRAND-PAYE         PIC 9(07)V99.
+000280         10  CKPT-GRAND-UIF          PIC 9(07)V99.
+000281         10  CKPT-GRAND-UIF-ER       PIC 9(07)V99.
+000282         10  CKPT-GRAND-SDL          PIC 9(07)V99.
+000290         10  CKPT-GRAND-NET          PIC 9(07)V99.
+000300     05  CKPT-DEPT-COUNT         PIC 9(03).
+000310     05  CKPT-DEPT-ENTRY OCCURS 20 TIMES
+000320             INDEXED BY CKPT-DEPT-IDX.
+000330         10  CKPT-DEPT-CODE          PIC X(04).
+000340         10  CKPT-DEPT-EMP-COUNT     PIC 9(05).
+000350         10  CKPT-DEPT-GROSS         PIC 9(07)V99.
+000360         10  CKPT-DEPT-PAYE          PIC 9(07)V99.
+000370         10  CKPT-DEPT-UIF           PIC 9(07)V99.
+000371         10  CKPT-DEPT-UIF-ER        PIC 9(07)V99.
+000372         10  CKPT-DEPT-SDL           PIC 9(07)V99.
+000380         10  CKPT-DEPT-NET           PIC 9(07)V99.
+000390     05  FILLER                  PIC X(10).
