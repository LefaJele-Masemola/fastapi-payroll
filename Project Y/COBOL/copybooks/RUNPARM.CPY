@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------------
+000020*  RUNPARM.CPY
+000030*  RUN PARAMETER CARD
+000040*
+000050*  ONE CONTROL RECORD READ AT THE START OF THE RUN.  A VALUE OF
+000060*  "R" IN PARM-RESTART-INDICATOR REQUESTS A RESTART FROM THE
+000070*  LAST CHECKPOINT; ANY OTHER VALUE (INCLUDING A MISSING FILE)
+000080*  IS A NORMAL RUN FROM THE BEGINNING OF EMPLOYEE-MASTER.
+000090*
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT DESCRIPTION
+000120*  ---------- ---- ------------------------------------------
+000130*  2026-08-09 TLM  ORIGINAL COPYBOOK - RUN PARAMETER CARD.
+000140*----------------------------------------------------------------
+000150 01  RUN-PARM-RECORD.
+000160     05  PARM-RESTART-INDICATOR  PIC X(01).
+000170     05  FILLER                  PIC X(09).
