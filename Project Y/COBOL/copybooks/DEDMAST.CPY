@@ -0,0 +1,35 @@
+000010*----------------------------------------------------------------
+000020*  DEDMAST.CPY
+000030*  RECURRING DEDUCTIONS MASTER RECORD LAYOUT
+000040*
+000050*  ONE RECORD PER RECURRING DEDUCTION AN EMPLOYEE IS SUBJECT TO
+000060*  (GARNISHEE ORDERS AND VOLUNTARY DEDUCTIONS SUCH AS MEDICAL
+000070*  AID TOP-UPS OR STAFF LOAN REPAYMENTS).  AN EMPLOYEE MAY HAVE
+000080*  SEVERAL DEDUCTIONS ON FILE, SO THE KEY IS THE EMPLOYEE NUMBER
+000090*  PLUS A SEQUENCE NUMBER UNIQUE WITHIN THAT EMPLOYEE.  THE FILE
+000100*  IS KEPT IN EMPLOYEE NUMBER SEQUENCE SO PAYROLL CAN START ON
+000110*  THE EMPLOYEE'S FIRST DEDUCTION AND READ FORWARD UNTIL THE
+000120*  EMPLOYEE NUMBER CHANGES.
+000130*
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT DESCRIPTION
+000160*  ---------- ---- ------------------------------------------
+000170*  2026-08-09 TLM  ORIGINAL COPYBOOK - RECURRING DEDUCTIONS
+000180*                  MASTER.
+000190*----------------------------------------------------------------
+000200 01  DEDUCTIONS-MASTER-RECORD.
+000210     05  DED-KEY.
+000220         10  DED-EMP-NUMBER      PIC 9(06).
+000230         10  DED-SEQUENCE-NO     PIC 9(02).
+000240     05  DED-TYPE-CODE           PIC X(01).
+000250         88  DED-TYPE-GARNISHEE          VALUE "G".
+000260         88  DED-TYPE-VOLUNTARY          VALUE "V".
+000270     05  DED-DESCRIPTION         PIC X(20).
+000280     05  DED-CALC-METHOD         PIC X(01).
+000290         88  DED-METHOD-FIXED-AMOUNT     VALUE "F".
+000300         88  DED-METHOD-PERCENTAGE       VALUE "P".
+000310     05  DED-AMOUNT              PIC 9(05)V99.
+000320     05  DED-PERCENTAGE          PIC 9(02)V999.
+000330     05  DED-START-DATE          PIC 9(06).
+000340     05  DED-END-DATE            PIC 9(06).
+000350     05  FILLER                  PIC X(08).
