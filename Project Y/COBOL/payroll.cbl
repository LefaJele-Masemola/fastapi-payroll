@@ -1,32 +1,1160 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 EMPLOYEE-NAME     PIC A(30).
-       01 HOURS-WORKED      PIC 9(3)V99.
-       01 HOURLY-RATE       PIC 9(3)V99.
-       01 GROSS-PAY         PIC 9(5)V99.
-
-       PROCEDURE DIVISION.
-           PERFORM BEGIN.
-       BEGIN.
-           DISPLAY "Enter Employee Name: "
-           ACCEPT EMPLOYEE-NAME
-
-           DISPLAY "Enter Hours Worked: "
-           ACCEPT HOURS-WORKED
-
-           DISPLAY "Enter Hourly Rate: "
-           ACCEPT HOURLY-RATE
-
-           COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-RATE
-
-           DISPLAY "Employee: " EMPLOYEE-NAME
-           DISPLAY "Gross Pay: R" GROSS-PAY
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAYROLL.
+000030 AUTHOR. T L MOKOENA.
+000040 INSTALLATION. PAYROLL SYSTEMS UNIT.
+000050 DATE-WRITTEN. 2024-02-10.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080*  PAYROLL
+000090*
+000100*  WEEKLY GROSS-TO-NET PAY RUN FOR THE FULL STAFF COMPLEMENT.
+000110*  READS THE EMPLOYEE-MASTER FILE (KEYED BY EMPLOYEE NUMBER) AND
+000120*  COMPUTES GROSS PAY, STATUTORY AND RECURRING DEDUCTIONS, AND
+000130*  NET PAY FOR EVERY EMPLOYEE ON FILE IN ONE BATCH PASS.  A
+000140*  PAYSLIP IS PRINTED FOR EACH EMPLOYEE ON PAYSLIP-FILE.
+000150*
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT DESCRIPTION
+000180*  ---------- ---- ------------------------------------------
+000190*  2024-02-10 TLM  ORIGINAL PROGRAM - INTERACTIVE SINGLE-
+000200*                  EMPLOYEE GROSS PAY CALCULATION.
+000210*  2026-08-09 TLM  REPLACED INTERACTIVE ACCEPT PROMPTS WITH
+000220*                  BATCH EMPLOYEE-MASTER FILE PROCESSING.
+000230*  2026-08-09 TLM  ADDED PAYE, UIF AND SDL STATUTORY DEDUCTION
+000240*                  CALCULATION AND NET PAY.
+000250*  2026-08-09 TLM  REPLACED CONSOLE DISPLAY WITH A PRINTED
+000260*                  PAYSLIP FILE, ONE PAGE PER EMPLOYEE.
+000270*  2026-08-09 TLM  SPLIT GROSS PAY INTO REGULAR, OVERTIME
+000280*                  (1.5X BEYOND STANDARD HOURS) AND PUBLIC
+000290*                  HOLIDAY (2X) COMPONENTS.
+000300*  2026-08-09 TLM  ADDED PER-DEPARTMENT CONTROL TOTALS AND AN
+000310*                  END-OF-RUN DEPARTMENT SUMMARY REPORT.
+000320*  2026-08-09 TLM  ADDED YEAR-TO-DATE MASTER UPDATE FOR THE
+000330*                  YEAR-END TAX CERTIFICATE.
+000340*  2026-08-09 TLM  ADDED THE PAY-RESULTS HANDOFF FILE READ BY
+000350*                  EFTGEN TO BUILD THE DIRECT DEPOSIT BATCH.
+000360*  2026-08-09 TLM  ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE
+000370*                  EMPLOYEE-MASTER RUNS.
+000380*  2026-08-09 TLM  ADDED THE RECURRING DEDUCTIONS MASTER
+000390*                  (GARNISHEES AND VOLUNTARY DEDUCTIONS), APPLIED
+000400*                  AFTER STATUTORY DEDUCTIONS AND CAPPED SO NET
+000410*                  PAY CANNOT GO BELOW ZERO.
+000420*  2026-08-09 TLM  REVIEW FIXES - RESTART NO LONGER TRUNCATES
+000430*                  PRIOR OUTPUT AND NOW CARRIES THE DEPARTMENT/
+000440*                  GRAND TOTALS FORWARD ACROSS A CHECKPOINT;
+000450*                  WIDENED THE PAYSLIP EDIT FIELDS TO FIVE
+000460*                  INTEGER DIGITS; GUARDED THE DEPARTMENT TABLE
+000470*                  AGAINST OVERFLOW PAST 20 DEPARTMENTS; ADDED A
+000480*                  HOLIDAY HOURS EDIT CHECK; A FAILED
+000490*                  EMPLOYEE-MASTER OPEN NOW ENDS THE RUN WITH A
+000500*                  NON-ZERO RETURN CODE INSTEAD OF A SILENT
+000510*                  ZERO-EMPLOYEE "COMPLETE"; AND THE TAX YEAR IS
+000520*                  NOW TAKEN FROM THE RUN DATE INSTEAD OF BEING
+000530*                  HARD-CODED.
+000531*  2026-08-09 TLM  FURTHER REVIEW FIXES - THE CHECKPOINT IS NOW
+000532*                  TAKEN AFTER EVERY EMPLOYEE INSTEAD OF EVERY
+000533*                  25TH, SO A RESTART CAN NEVER REPROCESS AN
+000534*                  EMPLOYEE ALREADY POSTED TO THE YTD-MASTER, THE
+000535*                  PAY-RESULTS FILE OR THE PAYSLIP FILE; THE
+000536*                  DEDUCTIONS-MASTER OPEN IS NOW STATUS-CHECKED,
+000537*                  TREATING A MISSING FILE AS NO RECURRING
+000538*                  DEDUCTIONS RATHER THAN ABENDING THE RUN; A
+000539*                  YTD-MASTER OPEN FAILURE NOW ALSO ENDS THE RUN
+000541*                  WITH A NON-ZERO RETURN CODE INSTEAD OF A
+000542*                  SILENT ZERO-EMPLOYEE "COMPLETE"; EMPLOYER UIF
+000543*                  AND SDL LEVY ARE NOW CARRIED INTO THE
+000544*                  DEPARTMENT/GRAND TOTALS AND PRINTED ON THE
+000545*                  DEPARTMENT SUMMARY REPORT; AND THE DEPARTMENT
+000546*                  TABLE FULL WARNING NOW PRINTS ONCE PER RUN
+000547*                  RATHER THAN ONCE PER EMPLOYEE.
+000549*  2026-08-09 TLM  REVIEW FIXES - A PERCENTAGE-BASED RECURRING
+000550*                  DEDUCTION NO LONGER OVERCHARGES 100-FOLD
+000551*                  (DED-PERCENTAGE IS A WHOLE PERCENT, SO THE
+000552*                  CALCULATION NOW DIVIDES BY 100); AND
+000553*                  3400-UPDATE-YTD-MASTER NOW RESETS AN EXISTING
+000554*                  EMPLOYEE'S YTD FIGURES TO ZERO WHEN THE TAX
+000555*                  YEAR ON FILE DOES NOT MATCH THE CURRENT RUN,
+000556*                  INSTEAD OF CARRYING THE PRIOR YEAR'S BALANCES
+000557*                  FORWARD.
+000558*----------------------------------------------------------------
+
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT EMPLOYEE-MASTER
+000590         ASSIGN TO "EMPMAST"
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS SEQUENTIAL
+000620         RECORD KEY IS EMP-NUMBER
+000630         FILE STATUS IS WS-EMPMAST-STATUS.
+
+000640     SELECT PAYSLIP-FILE
+000650         ASSIGN TO "PAYSLIP"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-PAYSLIP-STATUS.
+
+000680     SELECT EXCEPTION-REPORT
+000690         ASSIGN TO "EXCPRPT"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-EXCPRPT-STATUS.
+
+000720     SELECT DEPT-SUMMARY-REPORT
+000730         ASSIGN TO "DEPTSUM"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-DEPTSUM-STATUS.
+
+000760     SELECT YTD-MASTER
+000770         ASSIGN TO "YTDMAST"
+000780         ORGANIZATION IS INDEXED
+000790         ACCESS MODE IS RANDOM
+000800         RECORD KEY IS YTD-EMP-NUMBER
+000810         FILE STATUS IS WS-YTDMAST-STATUS.
+
+000820     SELECT PAY-RESULTS-FILE
+000830         ASSIGN TO "PAYRSLT"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-PAYRSLT-STATUS.
+
+000860     SELECT RUN-PARM-FILE
+000870         ASSIGN TO "RUNPARM"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-RUNPARM-STATUS.
+
+000900     SELECT CHECKPOINT-FILE
+000910         ASSIGN TO "CHKPOINT"
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-CHKPOINT-STATUS.
+
+000940     SELECT DEDUCTIONS-MASTER
+000950         ASSIGN TO "DEDMAST"
+000960         ORGANIZATION IS INDEXED
+000970         ACCESS MODE IS DYNAMIC
+000980         RECORD KEY IS DED-KEY
+000990         FILE STATUS IS WS-DEDMAST-STATUS.
+
+001000 DATA DIVISION.
+001010 FILE SECTION.
+001020 FD  EMPLOYEE-MASTER
+001030     LABEL RECORDS ARE STANDARD.
+001040     COPY EMPMAST.
+
+001050 FD  PAYSLIP-FILE
+001060     LABEL RECORDS ARE STANDARD.
+001070     COPY PAYSLIP.
+
+001080 FD  EXCEPTION-REPORT
+001090     LABEL RECORDS ARE STANDARD.
+001100     COPY EXCPRPT.
+
+001110 FD  DEPT-SUMMARY-REPORT
+001120     LABEL RECORDS ARE STANDARD.
+001130     COPY DEPTSUM.
+
+001140 FD  YTD-MASTER
+001150     LABEL RECORDS ARE STANDARD.
+001160     COPY YTDMAST.
+
+001170 FD  PAY-RESULTS-FILE
+001180     LABEL RECORDS ARE STANDARD.
+001190     COPY PAYRSLT.
+
+001200 FD  RUN-PARM-FILE
+001210     LABEL RECORDS ARE STANDARD.
+001220     COPY RUNPARM.
+
+001230 FD  CHECKPOINT-FILE
+001240     LABEL RECORDS ARE STANDARD.
+001250     COPY CHKPOINT.
+
+001260 FD  DEDUCTIONS-MASTER
+001270     LABEL RECORDS ARE STANDARD.
+001280     COPY DEDMAST.
+
+001290 WORKING-STORAGE SECTION.
+001300 01  WS-FILE-STATUSES.
+001310     05  WS-EMPMAST-STATUS       PIC X(02) VALUE "00".
+001320         88  EMPMAST-OK                     VALUE "00".
+001330         88  EMPMAST-EOF                     VALUE "10".
+001340     05  WS-PAYSLIP-STATUS       PIC X(02) VALUE "00".
+001350         88  PAYSLIP-OK                     VALUE "00".
+001360     05  WS-EXCPRPT-STATUS       PIC X(02) VALUE "00".
+001370         88  EXCPRPT-OK                     VALUE "00".
+001380     05  WS-DEPTSUM-STATUS       PIC X(02) VALUE "00".
+001390         88  DEPTSUM-OK                     VALUE "00".
+001400     05  WS-YTDMAST-STATUS       PIC X(02) VALUE "00".
+001410         88  YTDMAST-OK                     VALUE "00".
+001420         88  YTDMAST-NOT-FOUND              VALUE "35".
+001430     05  WS-PAYRSLT-STATUS       PIC X(02) VALUE "00".
+001440         88  PAYRSLT-OK                     VALUE "00".
+001450     05  WS-RUNPARM-STATUS       PIC X(02) VALUE "00".
+001460         88  RUNPARM-OK                     VALUE "00".
+001470     05  WS-CHKPOINT-STATUS      PIC X(02) VALUE "00".
+001480         88  CHKPOINT-OK                    VALUE "00".
+001490     05  WS-DEDMAST-STATUS       PIC X(02) VALUE "00".
+001500         88  DEDMAST-OK                     VALUE "00".
+001501         88  DEDMAST-NOT-FOUND              VALUE "35".
+001510         88  DEDMAST-EOF                    VALUE "10".
+
+001520 01  WS-SWITCHES.
+001530     05  WS-EOF-SW               PIC X(01) VALUE "N".
+001540         88  END-OF-EMPLOYEE-FILE           VALUE "Y".
+001550     05  WS-VALID-SW             PIC X(01) VALUE "Y".
+001560         88  VALID-EMPLOYEE                 VALUE "Y".
+001570         88  INVALID-EMPLOYEE               VALUE "N".
+001580     05  WS-DED-EOF-SW           PIC X(01) VALUE "N".
+001590         88  END-OF-EMP-DEDUCTIONS          VALUE "Y".
+001600     05  WS-YTD-SW               PIC X(01) VALUE "N".
+001610         88  YTD-NEW-EMPLOYEE                VALUE "Y".
+001620         88  YTD-EXISTING-EMPLOYEE           VALUE "N".
+001630     05  WS-RESTART-SW           PIC X(01) VALUE "N".
+001640         88  RESTART-RUN                    VALUE "Y".
+001650     05  WS-DEPT-OVERFLOW-SW     PIC X(01) VALUE "N".
+001660         88  DEPT-TABLE-OVERFLOW           VALUE "Y".
+001661     05  WS-DEPT-WARNED-SW       PIC X(01) VALUE "N".
+001662         88  DEPT-TABLE-WARNED             VALUE "Y".
+001663     05  WS-DEDMAST-AVAIL-SW     PIC X(01) VALUE "Y".
+001664         88  DEDMAST-AVAILABLE              VALUE "Y".
+
+001670 01  WS-RUN-COUNTERS.
+001680     05  WS-EMPLOYEE-COUNT       PIC 9(5) VALUE ZERO.
+001690     05  WS-EXCEPTION-COUNT      PIC 9(5) VALUE ZERO.
+
+001700 01  WS-EXCEPTION-REASON         PIC X(40).
+
+001710 01  WS-TAX-YEAR                 PIC 9(04) VALUE ZERO.
+
+001720 01  WS-RUN-DATE                 PIC 9(06) VALUE ZERO.
+
+001730 01  WS-RUN-DATE-CCYYMMDD.
+001740     05  WS-RUN-CC-YEAR          PIC 9(04).
+001750     05  WS-RUN-CC-MONTH         PIC 9(02).
+001760     05  WS-RUN-CC-DAY           PIC 9(02).
+
+001800 01  WS-DEPT-TOTALS.
+001810     05  WS-DEPT-COUNT           PIC 9(03) VALUE ZERO.
+001820     05  WS-DEPT-ENTRY OCCURS 20 TIMES
+001830             INDEXED BY WS-DEPT-IDX.
+001840         10  WS-DEPT-CODE-TBL    PIC X(04).
+001850         10  WS-DEPT-EMP-COUNT   PIC 9(05).
+001860         10  WS-DEPT-GROSS       PIC 9(07)V99.
+001870         10  WS-DEPT-PAYE        PIC 9(07)V99.
+001880         10  WS-DEPT-UIF         PIC 9(07)V99.
+001881         10  WS-DEPT-UIF-ER      PIC 9(07)V99.
+001882         10  WS-DEPT-SDL         PIC 9(07)V99.
+001890         10  WS-DEPT-NET         PIC 9(07)V99.
+
+001900 01  WS-GRAND-TOTALS.
+001910     05  WS-GRAND-EMP-COUNT      PIC 9(05) VALUE ZERO.
+001920     05  WS-GRAND-GROSS          PIC 9(07)V99 VALUE ZERO.
+001930     05  WS-GRAND-PAYE           PIC 9(07)V99 VALUE ZERO.
+001940     05  WS-GRAND-UIF            PIC 9(07)V99 VALUE ZERO.
+001941     05  WS-GRAND-UIF-ER         PIC 9(07)V99 VALUE ZERO.
+001942     05  WS-GRAND-SDL            PIC 9(07)V99 VALUE ZERO.
+001950     05  WS-GRAND-NET            PIC 9(07)V99 VALUE ZERO.
+
+001960 01  WS-DEPT-EDIT-FIELDS.
+001970     05  WS-ED-DEPT-COUNT        PIC ZZ,ZZ9.
+001980     05  WS-ED-DEPT-GROSS        PIC ZZ,ZZZ,ZZ9.99.
+001990     05  WS-ED-DEPT-PAYE         PIC ZZ,ZZZ,ZZ9.99.
+002000     05  WS-ED-DEPT-UIF          PIC ZZ,ZZZ,ZZ9.99.
+002001     05  WS-ED-DEPT-UIF-ER       PIC ZZ,ZZZ,ZZ9.99.
+002002     05  WS-ED-DEPT-SDL          PIC ZZ,ZZZ,ZZ9.99.
+002010     05  WS-ED-DEPT-NET          PIC ZZ,ZZZ,ZZ9.99.
+
+002020 01  WS-PAY-FIELDS.
+002030     05  GROSS-PAY               PIC 9(5)V99.
+
+002040 01  WS-DEDUCTION-FIELDS.
+002050     05  PAYE-DEDUCTION          PIC 9(5)V99.
+002060     05  UIF-EE-DEDUCTION        PIC 9(5)V99.
+002070     05  UIF-ER-CONTRIBUTION     PIC 9(5)V99.
+002080     05  SDL-LEVY                PIC 9(5)V99.
+002090     05  GARNISHEE-DEDUCTION     PIC 9(5)V99.
+002100     05  VOLUNTARY-DEDUCTION     PIC 9(5)V99.
+002110     05  NET-PAY                 PIC 9(5)V99.
+
+002120 01  WS-RECURRING-DED-FIELDS.
+002130     05  WS-DED-CALC-AMOUNT      PIC 9(5)V99.
+002140     05  WS-DED-REMAINING-PAY    PIC 9(7)V99.
+002150     05  WS-DED-IN-RANGE-SW      PIC X(01) VALUE "Y".
+002160         88  DED-IN-RANGE                   VALUE "Y".
+
+002170 01  WS-STATUTORY-CONSTANTS.
+002180     05  UIF-EE-RATE             PIC V999 VALUE .010.
+002190     05  UIF-ER-RATE             PIC V999 VALUE .010.
+002200     05  SDL-RATE                PIC V999 VALUE .010.
+002210     05  UIF-CEILING             PIC 9(5)V99 VALUE 04096.15.
+
+002220 01  WS-OVERTIME-FIELDS.
+002230     05  WS-REGULAR-HOURS        PIC 9(3)V99.
+002240     05  WS-OVERTIME-HOURS       PIC 9(3)V99.
+002250     05  WS-OT-MULTIPLIER        PIC 9V99 VALUE 1.50.
+002260     05  WS-HOLIDAY-MULTIPLIER   PIC 9V99 VALUE 2.00.
+002270     05  WS-HOLIDAY-PAY          PIC 9(5)V99.
+
+002280 01  WS-PAYE-WORK-FIELDS.
+002290     05  WS-PAYE-PRIOR-LIMIT     PIC 9(7)V99.
+002300     05  WS-PAYE-EXCESS          PIC 9(7)V99.
+
+002310     COPY PAYETAB.
+
+002320 01  WS-PAYSLIP-EDIT-FIELDS.
+002330     05  WS-ED-EMP-NUMBER        PIC ZZZZZ9.
+002340     05  WS-ED-HOURS             PIC ZZ9.99.
+002350     05  WS-ED-REG-HOURS         PIC ZZ9.99.
+002360     05  WS-ED-OT-HOURS          PIC ZZ9.99.
+002370     05  WS-ED-HOLIDAY-HOURS     PIC ZZ9.99.
+002380     05  WS-ED-RATE              PIC ZZ9.99.
+002390     05  WS-ED-GROSS-PAY         PIC ZZ,ZZ9.99.
+002400     05  WS-ED-PAYE              PIC ZZ,ZZ9.99.
+002410     05  WS-ED-UIF               PIC ZZ,ZZ9.99.
+002420     05  WS-ED-GARNISHEE         PIC ZZ,ZZ9.99.
+002430     05  WS-ED-VOLUNTARY         PIC ZZ,ZZ9.99.
+002440     05  WS-ED-NET-PAY           PIC ZZ,ZZ9.99.
+
+002450 PROCEDURE DIVISION.
+
+002460*----------------------------------------------------------------
+002470*  0000-MAINLINE
+002480*----------------------------------------------------------------
+002490 0000-MAINLINE.
+002500     PERFORM 1000-INITIALIZE
+002510     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+002520         UNTIL END-OF-EMPLOYEE-FILE
+002530     PERFORM 9000-TERMINATE
+002540     STOP RUN.
+
+002550*----------------------------------------------------------------
+002560*  1000-INITIALIZE - OPEN FILES, PRIME THE READ
+002570*  ON A RESTART RUN, PAYSLIP-FILE, EXCEPTION-REPORT AND
+002580*  PAY-RESULTS-FILE ARE OPENED EXTEND SO THE OUTPUT ALREADY
+002590*  WRITTEN BEFORE THE INTERRUPTION IS KEPT RATHER THAN
+002600*  TRUNCATED.  DEPT-SUMMARY-REPORT IS ALWAYS OPENED OUTPUT
+002610*  BECAUSE IT IS WRITTEN ONLY ONCE, IN FULL, AT 9000-TERMINATE -
+002620*  1200-RESTART-FROM-CHECKPOINT RESTORES THE RUNNING DEPARTMENT
+002630*  AND GRAND TOTALS SO THAT SINGLE WRITE IS STILL CORRECT.
+002640*----------------------------------------------------------------
+002650 1000-INITIALIZE.
+002660     ACCEPT WS-RUN-DATE FROM DATE
+002670     ACCEPT WS-RUN-DATE-CCYYMMDD FROM DATE YYYYMMDD
+002680     MOVE WS-RUN-CC-YEAR TO WS-TAX-YEAR
+002690     PERFORM 1050-READ-RUN-PARM THRU 1050-EXIT
+002700     OPEN INPUT EMPLOYEE-MASTER
+002710     IF NOT EMPMAST-OK
+002720         DISPLAY "PAYROLL: EMPMAST OPEN FAILED, STATUS "
+002730             WS-EMPMAST-STATUS
+002740         MOVE "Y" TO WS-EOF-SW
+002750     ELSE
+002760         IF RESTART-RUN
+002770             OPEN EXTEND PAYSLIP-FILE
+002780             OPEN EXTEND EXCEPTION-REPORT
+002790             OPEN OUTPUT DEPT-SUMMARY-REPORT
+002800             OPEN EXTEND PAY-RESULTS-FILE
+002810         ELSE
+002820             OPEN OUTPUT PAYSLIP-FILE
+002830             OPEN OUTPUT EXCEPTION-REPORT
+002840             OPEN OUTPUT DEPT-SUMMARY-REPORT
+002850             OPEN OUTPUT PAY-RESULTS-FILE
+002860         END-IF
+002870         PERFORM 1150-OPEN-DEDUCTIONS-MASTER THRU 1150-EXIT
+002880         PERFORM 1100-OPEN-YTD-MASTER THRU 1100-EXIT
+002890         IF RESTART-RUN
+002900             PERFORM 1200-RESTART-FROM-CHECKPOINT THRU 1200-EXIT
+002910         END-IF
+002920         PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT
+002930     END-IF.
+002940 1000-EXIT.
+002950     EXIT.
+
+002960*----------------------------------------------------------------
+002970*  1050-READ-RUN-PARM
+002980*  A PARAMETER CARD OF "R" REQUESTS A RESTART FROM THE LAST
+002990*  CHECKPOINT.  A MISSING PARAMETER FILE, OR ANY OTHER VALUE,
+003000*  MEANS A NORMAL RUN FROM THE START OF EMPLOYEE-MASTER.
+003010*----------------------------------------------------------------
+003020 1050-READ-RUN-PARM.
+003030     OPEN INPUT RUN-PARM-FILE
+003040     IF RUNPARM-OK
+003050         READ RUN-PARM-FILE
+003060             AT END
+003070                 CONTINUE
+003080         END-READ
+003090         IF PARM-RESTART-INDICATOR = "R"
+003100             SET RESTART-RUN TO TRUE
+003110         END-IF
+003120         CLOSE RUN-PARM-FILE
+003130     END-IF.
+003140 1050-EXIT.
+003150     EXIT.
+
+003160*----------------------------------------------------------------
+003170*  1100-OPEN-YTD-MASTER
+003180*  THE FIRST RUN OF A TAX YEAR FINDS NO YTD-MASTER ON FILE, SO
+003190*  A MISSING FILE IS CREATED EMPTY BEFORE BEING RE-OPENED FOR
+003200*  UPDATE.
+003210*----------------------------------------------------------------
+003220 1100-OPEN-YTD-MASTER.
+003230     OPEN I-O YTD-MASTER
+003240     IF YTDMAST-NOT-FOUND
+003250         OPEN OUTPUT YTD-MASTER
+003260         CLOSE YTD-MASTER
+003270         OPEN I-O YTD-MASTER
+003280     END-IF
+003290     IF NOT YTDMAST-OK
+003300         DISPLAY "PAYROLL: YTDMAST OPEN FAILED, STATUS "
+003310             WS-YTDMAST-STATUS
+003320         MOVE "Y" TO WS-EOF-SW
+003330     END-IF.
+003340 1100-EXIT.
+003350     EXIT.
+
+003351*----------------------------------------------------------------
+003352*  1150-OPEN-DEDUCTIONS-MASTER
+003353*  A SITE WITH NO GARNISHEES OR VOLUNTARY DEDUCTIONS ON FILE YET
+003354*  MAY NOT HAVE CREATED DEDUCTIONS-MASTER AT ALL; A MISSING FILE
+003355*  IS TREATED AS "NO RECURRING DEDUCTIONS FOR ANYONE" RATHER THAN
+003356*  A FATAL ERROR.  ANY OTHER OPEN FAILURE IS FATAL, THE SAME AS
+003357*  FOR THE OTHER MASTER FILES.
+003358*----------------------------------------------------------------
+003359 1150-OPEN-DEDUCTIONS-MASTER.
+003360     OPEN INPUT DEDUCTIONS-MASTER
+003361     IF DEDMAST-NOT-FOUND
+003362         MOVE "N" TO WS-DEDMAST-AVAIL-SW
+003363     ELSE
+003364         IF NOT DEDMAST-OK
+003365             DISPLAY "PAYROLL: DEDMAST OPEN FAILED, STATUS "
+003366                 WS-DEDMAST-STATUS
+003367             MOVE "Y" TO WS-EOF-SW
+003368         END-IF
+003369     END-IF.
+003370 1150-EXIT.
+003371     EXIT.
+
+003372*----------------------------------------------------------------
+003373*  1200-RESTART-FROM-CHECKPOINT
+003380*  REPOSITIONS EMPLOYEE-MASTER JUST PAST THE LAST EMPLOYEE
+003390*  NUMBER RECORDED ON THE CHECKPOINT FILE SO THE RUN RESUMES
+003400*  WITHOUT REPAYING STAFF ALREADY PROCESSED, AND RESTORES THE
+003410*  RUNNING DEPARTMENT AND GRAND TOTALS SO THE DEPARTMENT SUMMARY
+003420*  REPORT AT THE END OF THE RUN STILL COVERS THE WHOLE FILE.
+003430*----------------------------------------------------------------
+003440 1200-RESTART-FROM-CHECKPOINT.
+003450     OPEN INPUT CHECKPOINT-FILE
+003460     IF CHKPOINT-OK
+003470         READ CHECKPOINT-FILE
+003480             AT END
+003490                 MOVE ZERO TO CKPT-LAST-EMP-NUMBER
+003500         END-READ
+003510         CLOSE CHECKPOINT-FILE
+003520         IF CKPT-LAST-EMP-NUMBER NOT = ZERO
+003530             MOVE CKPT-LAST-EMP-NUMBER TO EMP-NUMBER
+003540             START EMPLOYEE-MASTER KEY IS GREATER THAN EMP-NUMBER
+003550                 INVALID KEY
+003560                     DISPLAY "PAYROLL: RESTART KEY NOT FOUND, "
+003570                         "STARTING FROM BEGINNING"
+003580             END-START
+003590             PERFORM 1250-RESTORE-RUN-TOTALS THRU 1250-EXIT
+003600         END-IF
+003610     ELSE
+003620         DISPLAY "PAYROLL: RESTART REQUESTED BUT NO CHECKPOINT "
+003630             "FILE FOUND, STARTING FROM BEGINNING"
+003640     END-IF.
+003650 1200-EXIT.
+003660     EXIT.
+
+003670*----------------------------------------------------------------
+003680*  1250-RESTORE-RUN-TOTALS
+003690*  COPIES THE DEPARTMENT AND GRAND TOTALS SAVED ON THE
+003700*  CHECKPOINT RECORD BACK INTO WORKING STORAGE.
+003710*----------------------------------------------------------------
+003720 1250-RESTORE-RUN-TOTALS.
+003730     MOVE CKPT-GRAND-EMP-COUNT TO WS-GRAND-EMP-COUNT
+003740     MOVE CKPT-GRAND-GROSS TO WS-GRAND-GROSS
+003750     MOVE CKPT-GRAND-PAYE TO WS-GRAND-PAYE
+003760     MOVE CKPT-GRAND-UIF TO WS-GRAND-UIF
+003761     MOVE CKPT-GRAND-UIF-ER TO WS-GRAND-UIF-ER
+003762     MOVE CKPT-GRAND-SDL TO WS-GRAND-SDL
+003770     MOVE CKPT-GRAND-NET TO WS-GRAND-NET
+003780     MOVE CKPT-DEPT-COUNT TO WS-DEPT-COUNT
+003790     PERFORM 1260-RESTORE-DEPT-ENTRY THRU 1260-EXIT
+003800         VARYING WS-DEPT-IDX FROM 1 BY 1
+003810         UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+003820 1250-EXIT.
+003830     EXIT.
+
+003840*----------------------------------------------------------------
+003850*  1260-RESTORE-DEPT-ENTRY - ONE DEPARTMENT TABLE ENTRY
+003860*----------------------------------------------------------------
+003870 1260-RESTORE-DEPT-ENTRY.
+003880     MOVE CKPT-DEPT-CODE (WS-DEPT-IDX)
+003890         TO WS-DEPT-CODE-TBL (WS-DEPT-IDX)
+003900     MOVE CKPT-DEPT-EMP-COUNT (WS-DEPT-IDX)
+003910         TO WS-DEPT-EMP-COUNT (WS-DEPT-IDX)
+003920     MOVE CKPT-DEPT-GROSS (WS-DEPT-IDX)
+003930         TO WS-DEPT-GROSS (WS-DEPT-IDX)
+003940     MOVE CKPT-DEPT-PAYE (WS-DEPT-IDX)
+003950         TO WS-DEPT-PAYE (WS-DEPT-IDX)
+003960     MOVE CKPT-DEPT-UIF (WS-DEPT-IDX)
+003970         TO WS-DEPT-UIF (WS-DEPT-IDX)
+003971     MOVE CKPT-DEPT-UIF-ER (WS-DEPT-IDX)
+003972         TO WS-DEPT-UIF-ER (WS-DEPT-IDX)
+003973     MOVE CKPT-DEPT-SDL (WS-DEPT-IDX)
+003974         TO WS-DEPT-SDL (WS-DEPT-IDX)
+003980     MOVE CKPT-DEPT-NET (WS-DEPT-IDX)
+003990         TO WS-DEPT-NET (WS-DEPT-IDX).
+004000 1260-EXIT.
+004010     EXIT.
+
+004020*----------------------------------------------------------------
+004030*  2000-PROCESS-EMPLOYEE - ONE EMPLOYEE'S GROSS-TO-NET PAY
+004040*  EMPLOYEES FAILING VALIDATION ARE REPORTED TO THE EXCEPTION
+004050*  REPORT AND ARE NOT PAID ON THIS RUN.  THE CHECKPOINT IS
+004051*  REWRITTEN AFTER EVERY EMPLOYEE (NOT BATCHED) SO THAT A RESTART
+004052*  CAN NEVER RESUME BEFORE AN EMPLOYEE WHOSE YTD-MASTER, PAY-
+004053*  RESULTS AND PAYSLIP OUTPUT HAVE ALREADY BEEN WRITTEN - THOSE
+004054*  WRITES ARE NOT IDEMPOTENT, SO REPROCESSING EVEN ONE EMPLOYEE
+004055*  A SECOND TIME WOULD DOUBLE THEIR YEAR-TO-DATE FIGURES AND PAY
+004056*  THEM TWICE.
+004060*----------------------------------------------------------------
+004070 2000-PROCESS-EMPLOYEE.
+004080     PERFORM 2050-VALIDATE-EMPLOYEE THRU 2050-EXIT
+004090     IF VALID-EMPLOYEE
+004100         PERFORM 2100-CALCULATE-GROSS-PAY THRU 2100-EXIT
+004110         PERFORM 3000-CALCULATE-DEDUCTIONS THRU 3000-EXIT
+004120         PERFORM 3400-UPDATE-YTD-MASTER THRU 3400-EXIT
+004130         PERFORM 3300-ACCUMULATE-DEPT-TOTALS THRU 3300-EXIT
+004140         PERFORM 3500-WRITE-PAY-RESULT THRU 3500-EXIT
+004150         PERFORM 4000-WRITE-PAYSLIP THRU 4000-EXIT
+004160         ADD 1 TO WS-EMPLOYEE-COUNT
+004170     ELSE
+004180         ADD 1 TO WS-EXCEPTION-COUNT
+004190     END-IF
+004220     PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+004250     PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT.
+004260 2000-EXIT.
+004270     EXIT.
+
+004280*----------------------------------------------------------------
+004290*  2950-WRITE-CHECKPOINT
+004300*  REWRITES THE CHECKPOINT FILE WITH THE LAST EMPLOYEE NUMBER
+004310*  PROCESSED, AND THE DEPARTMENT AND GRAND TOTALS ACCUMULATED SO
+004320*  FAR, SO A SUBSEQUENT RESTART RUN CAN RESUME FROM HERE WITHOUT
+004330*  LOSING THE DEPARTMENT SUMMARY REPORT'S FIGURES.  CALLED AFTER
+004331*  EVERY EMPLOYEE - SEE THE NOTE AT 2000-PROCESS-EMPLOYEE.
+004340*----------------------------------------------------------------
+004350 2950-WRITE-CHECKPOINT.
+004360     OPEN OUTPUT CHECKPOINT-FILE
+004370     MOVE SPACES TO CHECKPOINT-RECORD
+004380     MOVE EMP-NUMBER TO CKPT-LAST-EMP-NUMBER
+004390     MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+004400     MOVE WS-GRAND-EMP-COUNT TO CKPT-GRAND-EMP-COUNT
+004410     MOVE WS-GRAND-GROSS TO CKPT-GRAND-GROSS
+004420     MOVE WS-GRAND-PAYE TO CKPT-GRAND-PAYE
+004430     MOVE WS-GRAND-UIF TO CKPT-GRAND-UIF
+004431     MOVE WS-GRAND-UIF-ER TO CKPT-GRAND-UIF-ER
+004432     MOVE WS-GRAND-SDL TO CKPT-GRAND-SDL
+004440     MOVE WS-GRAND-NET TO CKPT-GRAND-NET
+004450     MOVE WS-DEPT-COUNT TO CKPT-DEPT-COUNT
+004460     PERFORM 2960-SAVE-DEPT-ENTRY THRU 2960-EXIT
+004470         VARYING WS-DEPT-IDX FROM 1 BY 1
+004480         UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+004490     WRITE CHECKPOINT-RECORD
+004500     CLOSE CHECKPOINT-FILE.
+004510 2950-EXIT.
+004520     EXIT.
+
+004530*----------------------------------------------------------------
+004540*  2960-SAVE-DEPT-ENTRY - ONE DEPARTMENT TABLE ENTRY
+004550*----------------------------------------------------------------
+004560 2960-SAVE-DEPT-ENTRY.
+004570     MOVE WS-DEPT-CODE-TBL (WS-DEPT-IDX)
+004580         TO CKPT-DEPT-CODE (WS-DEPT-IDX)
+004590     MOVE WS-DEPT-EMP-COUNT (WS-DEPT-IDX)
+004600         TO CKPT-DEPT-EMP-COUNT (WS-DEPT-IDX)
+004610     MOVE WS-DEPT-GROSS (WS-DEPT-IDX)
+004620         TO CKPT-DEPT-GROSS (WS-DEPT-IDX)
+004630     MOVE WS-DEPT-PAYE (WS-DEPT-IDX)
+004640         TO CKPT-DEPT-PAYE (WS-DEPT-IDX)
+004650     MOVE WS-DEPT-UIF (WS-DEPT-IDX)
+004660         TO CKPT-DEPT-UIF (WS-DEPT-IDX)
+004661     MOVE WS-DEPT-UIF-ER (WS-DEPT-IDX)
+004662         TO CKPT-DEPT-UIF-ER (WS-DEPT-IDX)
+004663     MOVE WS-DEPT-SDL (WS-DEPT-IDX)
+004664         TO CKPT-DEPT-SDL (WS-DEPT-IDX)
+004670     MOVE WS-DEPT-NET (WS-DEPT-IDX)
+004680         TO CKPT-DEPT-NET (WS-DEPT-IDX).
+004690 2960-EXIT.
+004700     EXIT.
+
+004710*----------------------------------------------------------------
+004720*  2050-VALIDATE-EMPLOYEE - HOURS AND RATE EDIT CHECKS
+004730*----------------------------------------------------------------
+004740 2050-VALIDATE-EMPLOYEE.
+004750     SET VALID-EMPLOYEE TO TRUE
+004760     IF EMP-HOURS-WORKED > 168.00
+004770         SET INVALID-EMPLOYEE TO TRUE
+004780         MOVE "HOURS WORKED EXCEEDS 168 FOR THE WEEK"
+004790             TO WS-EXCEPTION-REASON
+004800         PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+004810     END-IF
+004820     IF EMP-HOURLY-RATE < EMP-RATE-MIN
+004830             OR EMP-HOURLY-RATE > EMP-RATE-MAX
+004840         SET INVALID-EMPLOYEE TO TRUE
+004850         MOVE "HOURLY RATE OUTSIDE APPROVED BAND"
+004860             TO WS-EXCEPTION-REASON
+004870         PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+004880     END-IF
+004890     IF EMP-HOLIDAY-HOURS > 168.00
+004900         SET INVALID-EMPLOYEE TO TRUE
+004910         MOVE "HOLIDAY HOURS EXCEEDS 168 FOR THE WEEK"
+004920             TO WS-EXCEPTION-REASON
+004930         PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+004940     END-IF.
+004950 2050-EXIT.
+004960     EXIT.
+
+004970*----------------------------------------------------------------
+004980*  2060-WRITE-EXCEPTION - ONE EXCEPTION REPORT LINE
+004990*----------------------------------------------------------------
+005000 2060-WRITE-EXCEPTION.
+005010     MOVE EMP-NUMBER TO WS-ED-EMP-NUMBER
+005020     MOVE SPACES TO EXCEPTION-LINE
+005030     STRING "EMPLOYEE " WS-ED-EMP-NUMBER "  " EMP-NAME
+005040         " - " WS-EXCEPTION-REASON
+005050         DELIMITED BY SIZE INTO EXCEPTION-LINE
+005060     WRITE EXCEPTION-LINE.
+005070 2060-EXIT.
+005080     EXIT.
+
+005090*----------------------------------------------------------------
+005100*  2100-CALCULATE-GROSS-PAY
+005110*  HOURS UP TO THE EMPLOYEE'S STANDARD (NORMALLY 45 PER WEEK)
+005120*  ARE PAID AT THE HOURLY RATE.  HOURS BEYOND STANDARD ARE
+005130*  OVERTIME AT 1.5X.  PUBLIC HOLIDAY HOURS ARE PAID AT 2X ON
+005140*  TOP OF ORDINARY HOURS WORKED.
+005150*----------------------------------------------------------------
+005160 2100-CALCULATE-GROSS-PAY.
+005170     IF EMP-HOURS-WORKED > EMP-STD-HOURS
+005180         MOVE EMP-STD-HOURS TO WS-REGULAR-HOURS
+005190         COMPUTE WS-OVERTIME-HOURS =
+005200             EMP-HOURS-WORKED - EMP-STD-HOURS
+005210     ELSE
+005220         MOVE EMP-HOURS-WORKED TO WS-REGULAR-HOURS
+005230         MOVE ZERO TO WS-OVERTIME-HOURS
+005240     END-IF
+005250     COMPUTE WS-HOLIDAY-PAY ROUNDED =
+005260         EMP-HOLIDAY-HOURS * EMP-HOURLY-RATE
+005270             * WS-HOLIDAY-MULTIPLIER
+005280     COMPUTE GROSS-PAY ROUNDED =
+005290         (WS-REGULAR-HOURS * EMP-HOURLY-RATE) +
+005300         (WS-OVERTIME-HOURS * EMP-HOURLY-RATE
+005310             * WS-OT-MULTIPLIER) +
+005320         WS-HOLIDAY-PAY.
+005330 2100-EXIT.
+005340     EXIT.
+
+005350*----------------------------------------------------------------
+005360*  2900-READ-EMPLOYEE - READ NEXT EMPLOYEE-MASTER RECORD
+005370*----------------------------------------------------------------
+005380 2900-READ-EMPLOYEE.
+005390     READ EMPLOYEE-MASTER
+005400         AT END
+005410             MOVE "Y" TO WS-EOF-SW
+005420     END-READ.
+005430 2900-EXIT.
+005440     EXIT.
+
+005450*----------------------------------------------------------------
+005460*  3000-CALCULATE-DEDUCTIONS - STATUTORY DEDUCTIONS AND NET PAY
+005470*----------------------------------------------------------------
+005480 3000-CALCULATE-DEDUCTIONS.
+005490     PERFORM 3100-CALCULATE-PAYE-DEDUCTION THRU 3100-EXIT
+005500     PERFORM 3200-CALCULATE-UIF-AND-SDL THRU 3200-EXIT
+005510     PERFORM 3250-APPLY-RECURRING-DEDUCTIONS THRU 3250-EXIT
+005520     COMPUTE NET-PAY =
+005530         GROSS-PAY - PAYE-DEDUCTION - UIF-EE-DEDUCTION
+005540             - GARNISHEE-DEDUCTION - VOLUNTARY-DEDUCTION.
+005550 3000-EXIT.
+005560     EXIT.
+
+005570*----------------------------------------------------------------
+005580*  3100-CALCULATE-PAYE-DEDUCTION - PROGRESSIVE BRACKET LOOKUP
+005590*----------------------------------------------------------------
+005600 3100-CALCULATE-PAYE-DEDUCTION.
+005610     SET PAYE-IDX TO 1
+005620     SEARCH PAYE-BRACKET-ENTRY
+005630         AT END
+005640             SET PAYE-IDX TO PAYE-BRACKET-COUNT
+005650         WHEN GROSS-PAY NOT > PAYE-UPPER-LIMIT (PAYE-IDX)
+005660             CONTINUE
+005670     END-SEARCH
+005680     IF PAYE-IDX = 1
+005690         MOVE ZERO TO WS-PAYE-PRIOR-LIMIT
+005700     ELSE
+005710         COMPUTE WS-PAYE-PRIOR-LIMIT =
+005720             PAYE-UPPER-LIMIT (PAYE-IDX - 1)
+005730     END-IF
+005740     COMPUTE WS-PAYE-EXCESS = GROSS-PAY - WS-PAYE-PRIOR-LIMIT
+005750     COMPUTE PAYE-DEDUCTION ROUNDED =
+005760         PAYE-BASE-AMOUNT (PAYE-IDX) +
+005770         (WS-PAYE-EXCESS * PAYE-RATE (PAYE-IDX)).
+005780 3100-EXIT.
+005790     EXIT.
+
+005800*----------------------------------------------------------------
+005810*  3200-CALCULATE-UIF-AND-SDL
+005820*  UIF IS 1% EMPLOYEE AND 1% EMPLOYER ON EARNINGS UP TO THE
+005830*  STATUTORY CEILING.  SDL IS A 1% EMPLOYER PAYROLL LEVY AND IS
+005840*  NOT DEDUCTED FROM THE EMPLOYEE'S PAY.
+005850*----------------------------------------------------------------
+005860 3200-CALCULATE-UIF-AND-SDL.
+005870     IF GROSS-PAY > UIF-CEILING
+005880         COMPUTE UIF-EE-DEDUCTION ROUNDED =
+005890             UIF-CEILING * UIF-EE-RATE
+005900         COMPUTE UIF-ER-CONTRIBUTION ROUNDED =
+005910             UIF-CEILING * UIF-ER-RATE
+005920     ELSE
+005930         COMPUTE UIF-EE-DEDUCTION ROUNDED =
+005940             GROSS-PAY * UIF-EE-RATE
+005950         COMPUTE UIF-ER-CONTRIBUTION ROUNDED =
+005960             GROSS-PAY * UIF-ER-RATE
+005970     END-IF
+005980     COMPUTE SDL-LEVY ROUNDED = GROSS-PAY * SDL-RATE.
+005990 3200-EXIT.
+006000     EXIT.
+
+006010*----------------------------------------------------------------
+006020*  3250-APPLY-RECURRING-DEDUCTIONS
+006030*  APPLIES THE EMPLOYEE'S RECURRING DEDUCTIONS FROM THE
+006040*  DEDUCTIONS-MASTER FILE ON TOP OF THE STATUTORY DEDUCTIONS
+006050*  ALREADY CALCULATED.  GARNISHEE ORDERS TAKE PRIORITY OVER
+006060*  VOLUNTARY DEDUCTIONS AND BOTH ARE CAPPED SO THAT NET PAY
+006070*  CANNOT BE DRIVEN BELOW ZERO.  IF DEDUCTIONS-MASTER DID NOT
+006071*  OPEN (NO RECURRING DEDUCTIONS ON FILE FOR ANYONE), NEITHER
+006072*  DEDUCTION IS APPLIED.
+006080*----------------------------------------------------------------
+006090 3250-APPLY-RECURRING-DEDUCTIONS.
+006100     MOVE ZERO TO GARNISHEE-DEDUCTION
+006110     MOVE ZERO TO VOLUNTARY-DEDUCTION
+006120     MOVE "N" TO WS-DED-EOF-SW
+006130     IF DEDMAST-AVAILABLE
+006131         MOVE EMP-NUMBER TO DED-EMP-NUMBER
+006132         MOVE ZERO TO DED-SEQUENCE-NO
+006133         START DEDUCTIONS-MASTER KEY IS NOT LESS THAN DED-KEY
+006134             INVALID KEY
+006135                 MOVE "Y" TO WS-DED-EOF-SW
+006136         END-START
+006137         PERFORM 3260-PROCESS-ONE-DEDUCTION THRU 3260-EXIT
+006138             UNTIL END-OF-EMP-DEDUCTIONS
+006139     END-IF
+006210     COMPUTE WS-DED-REMAINING-PAY =
+006220         GROSS-PAY - PAYE-DEDUCTION - UIF-EE-DEDUCTION
+006230     IF GARNISHEE-DEDUCTION > WS-DED-REMAINING-PAY
+006240         MOVE WS-DED-REMAINING-PAY TO GARNISHEE-DEDUCTION
+006250     END-IF
+006260     SUBTRACT GARNISHEE-DEDUCTION FROM WS-DED-REMAINING-PAY
+006270     IF VOLUNTARY-DEDUCTION > WS-DED-REMAINING-PAY
+006280         MOVE WS-DED-REMAINING-PAY TO VOLUNTARY-DEDUCTION
+006290     END-IF.
+006300 3250-EXIT.
+006310     EXIT.
+
+006320*----------------------------------------------------------------
+006330*  3260-PROCESS-ONE-DEDUCTION
+006340*  READS THE NEXT DEDUCTIONS-MASTER RECORD IN EMPLOYEE NUMBER
+006350*  SEQUENCE.  THE SCAN STOPS AT END OF FILE OR AS SOON AS THE
+006360*  EMPLOYEE NUMBER CHANGES, SINCE THE EMPLOYEE'S DEDUCTIONS ARE
+006370*  GROUPED TOGETHER BY THE FILE KEY.
+006380*----------------------------------------------------------------
+006390 3260-PROCESS-ONE-DEDUCTION.
+006400     READ DEDUCTIONS-MASTER NEXT RECORD
+006410         AT END
+006420             MOVE "Y" TO WS-DED-EOF-SW
+006430     END-READ
+006440     IF NOT END-OF-EMP-DEDUCTIONS
+006450         IF DED-EMP-NUMBER NOT = EMP-NUMBER
+006460             MOVE "Y" TO WS-DED-EOF-SW
+006470         ELSE
+006480             PERFORM 3270-ACCUMULATE-DEDUCTION THRU 3270-EXIT
+006490         END-IF
+006500     END-IF.
+006510 3260-EXIT.
+006520     EXIT.
+
+006530*----------------------------------------------------------------
+006540*  3270-ACCUMULATE-DEDUCTION
+006550*  ADDS ONE DEDUCTIONS-MASTER RECORD INTO THE RUNNING GARNISHEE
+006560*  OR VOLUNTARY TOTAL, PROVIDED THE RUN DATE FALLS WITHIN THE
+006570*  DEDUCTION'S EFFECTIVE DATE RANGE.  A ZERO START OR END DATE
+006580*  MEANS THE DEDUCTION IS OPEN-ENDED ON THAT SIDE.
+006590*----------------------------------------------------------------
+006600 3270-ACCUMULATE-DEDUCTION.
+006610     MOVE "Y" TO WS-DED-IN-RANGE-SW
+006620     IF DED-START-DATE NOT = ZERO
+006630         AND WS-RUN-DATE < DED-START-DATE
+006640             MOVE "N" TO WS-DED-IN-RANGE-SW
+006650     END-IF
+006660     IF DED-END-DATE NOT = ZERO
+006670         AND WS-RUN-DATE > DED-END-DATE
+006680             MOVE "N" TO WS-DED-IN-RANGE-SW
+006690     END-IF
+006700     IF DED-IN-RANGE
+006710         IF DED-METHOD-PERCENTAGE
+006720             COMPUTE WS-DED-CALC-AMOUNT ROUNDED =
+006730                 GROSS-PAY * DED-PERCENTAGE / 100
+006740         ELSE
+006750             MOVE DED-AMOUNT TO WS-DED-CALC-AMOUNT
+006760         END-IF
+006770         IF DED-TYPE-GARNISHEE
+006780             ADD WS-DED-CALC-AMOUNT TO GARNISHEE-DEDUCTION
+006790         ELSE
+006800             IF DED-TYPE-VOLUNTARY
+006810                 ADD WS-DED-CALC-AMOUNT TO VOLUNTARY-DEDUCTION
+006820             END-IF
+006830         END-IF
+006840     END-IF.
+006850 3270-EXIT.
+006860     EXIT.
+
+006870*----------------------------------------------------------------
+006880*  3300-ACCUMULATE-DEPT-TOTALS
+006890*  ROLLS THIS EMPLOYEE'S PAY INTO THE RUNNING TOTALS FOR THEIR
+006900*  DEPARTMENT/COST-CENTRE AND INTO THE RUN GRAND TOTALS.  THE
+006910*  DEPARTMENT TABLE IS BUILT AS DEPARTMENTS ARE ENCOUNTERED, SO
+006920*  THE EMPLOYEE-MASTER FILE NEED NOT BE IN DEPARTMENT SEQUENCE.
+006930*  IF MORE THAN WS-DEPT-ENTRY'S 20 DEPARTMENTS ARE ENCOUNTERED,
+006940*  3350-ADD-DEPT-ENTRY REPORTS AND SETS DEPT-TABLE-OVERFLOW; THE
+006950*  EMPLOYEE'S PAY STILL COUNTS TOWARD THE GRAND TOTALS, BUT IS
+006960*  LEFT OUT OF THE PER-DEPARTMENT BREAKDOWN.
+006970*----------------------------------------------------------------
+006980 3300-ACCUMULATE-DEPT-TOTALS.
+006990     SET WS-DEPT-IDX TO 1
+007000     MOVE "N" TO WS-DEPT-OVERFLOW-SW
+007010     SEARCH WS-DEPT-ENTRY
+007020         AT END
+007030             PERFORM 3350-ADD-DEPT-ENTRY THRU 3350-EXIT
+007040         WHEN EMP-DEPT-CODE = WS-DEPT-CODE-TBL (WS-DEPT-IDX)
+007050             CONTINUE
+007060     END-SEARCH
+007070     IF NOT DEPT-TABLE-OVERFLOW
+007080         ADD 1 TO WS-DEPT-EMP-COUNT (WS-DEPT-IDX)
+007090         ADD GROSS-PAY TO WS-DEPT-GROSS (WS-DEPT-IDX)
+007100         ADD PAYE-DEDUCTION TO WS-DEPT-PAYE (WS-DEPT-IDX)
+007110         ADD UIF-EE-DEDUCTION TO WS-DEPT-UIF (WS-DEPT-IDX)
+007111         ADD UIF-ER-CONTRIBUTION TO WS-DEPT-UIF-ER (WS-DEPT-IDX)
+007112         ADD SDL-LEVY TO WS-DEPT-SDL (WS-DEPT-IDX)
+007120         ADD NET-PAY TO WS-DEPT-NET (WS-DEPT-IDX)
+007130     END-IF
+007140     ADD 1 TO WS-GRAND-EMP-COUNT
+007150     ADD GROSS-PAY TO WS-GRAND-GROSS
+007160     ADD PAYE-DEDUCTION TO WS-GRAND-PAYE
+007170     ADD UIF-EE-DEDUCTION TO WS-GRAND-UIF
+007171     ADD UIF-ER-CONTRIBUTION TO WS-GRAND-UIF-ER
+007172     ADD SDL-LEVY TO WS-GRAND-SDL
+007180     ADD NET-PAY TO WS-GRAND-NET.
+007190 3300-EXIT.
+007200     EXIT.
+
+007210*----------------------------------------------------------------
+007220*  3350-ADD-DEPT-ENTRY - NEW DEPARTMENT SEEN FOR THE FIRST TIME
+007230*  THE TABLE HOLDS 20 DEPARTMENTS; A 21ST DISTINCT DEPARTMENT
+007240*  CODE IS REPORTED AND SET ASIDE RATHER THAN OVERRUNNING THE
+007250*  TABLE.  AN OVERFLOWING DEPARTMENT CODE IS NEVER STORED, SO
+007251*  EVERY SUBSEQUENT EMPLOYEE IN IT LANDS BACK HERE TOO; THE
+007252*  WARNING ITSELF IS ONLY DISPLAYED ONCE PER RUN.
+007260*----------------------------------------------------------------
+007270 3350-ADD-DEPT-ENTRY.
+007280     IF WS-DEPT-COUNT >= 20
+007290         SET DEPT-TABLE-OVERFLOW TO TRUE
+007291         IF NOT DEPT-TABLE-WARNED
+007292             SET DEPT-TABLE-WARNED TO TRUE
+007300             DISPLAY "PAYROLL: DEPARTMENT TABLE FULL (20 DEPTS), "
+007310                 "DEPARTMENT " EMP-DEPT-CODE
+007320                 " OMITTED FROM THE SUMMARY REPORT"
+007293         END-IF
+007330     ELSE
+007340         ADD 1 TO WS-DEPT-COUNT
+007350         SET WS-DEPT-IDX TO WS-DEPT-COUNT
+007360         MOVE EMP-DEPT-CODE TO WS-DEPT-CODE-TBL (WS-DEPT-IDX)
+007370         MOVE ZERO TO WS-DEPT-EMP-COUNT (WS-DEPT-IDX)
+007380         MOVE ZERO TO WS-DEPT-GROSS (WS-DEPT-IDX)
+007390         MOVE ZERO TO WS-DEPT-PAYE (WS-DEPT-IDX)
+007400         MOVE ZERO TO WS-DEPT-UIF (WS-DEPT-IDX)
+007401         MOVE ZERO TO WS-DEPT-UIF-ER (WS-DEPT-IDX)
+007402         MOVE ZERO TO WS-DEPT-SDL (WS-DEPT-IDX)
+007410         MOVE ZERO TO WS-DEPT-NET (WS-DEPT-IDX)
+007420     END-IF.
+007430 3350-EXIT.
+007440     EXIT.
+
+007450*----------------------------------------------------------------
+007460*  3400-UPDATE-YTD-MASTER
+007470*  READS THE EMPLOYEE'S YEAR-TO-DATE RECORD, ADDS THIS PERIOD'S
+007480*  PAY AND STATUTORY DEDUCTIONS, AND REWRITES IT.  AN EMPLOYEE
+007490*  NOT YET ON THE YTD-MASTER FILE (FIRST PAY PERIOD OF THE TAX
+007500*  YEAR) GETS A NEW RECORD.
+007510*----------------------------------------------------------------
+007520 3400-UPDATE-YTD-MASTER.
+007530     MOVE EMP-NUMBER TO YTD-EMP-NUMBER
+007540     SET YTD-EXISTING-EMPLOYEE TO TRUE
+007550     READ YTD-MASTER
+007560         INVALID KEY
+007570             SET YTD-NEW-EMPLOYEE TO TRUE
+007580             PERFORM 3450-INITIALIZE-YTD-RECORD THRU 3450-EXIT
+007590     END-READ
+007591     IF YTD-EXISTING-EMPLOYEE
+007592         AND YTD-TAX-YEAR NOT = WS-TAX-YEAR
+007593             PERFORM 3450-INITIALIZE-YTD-RECORD THRU 3450-EXIT
+007594     END-IF
+007600     ADD GROSS-PAY TO YTD-GROSS
+007610     ADD PAYE-DEDUCTION TO YTD-PAYE
+007620     ADD UIF-EE-DEDUCTION TO YTD-UIF
+007630     IF YTD-NEW-EMPLOYEE
+007640         WRITE YTD-MASTER-RECORD
+007650     ELSE
+007660         REWRITE YTD-MASTER-RECORD
+007670     END-IF.
+007680 3400-EXIT.
+007690     EXIT.
+
+007700*----------------------------------------------------------------
+007710*  3450-INITIALIZE-YTD-RECORD - FIRST-TIME YTD RECORD FOR
+007720*  AN EMPLOYEE NOT PREVIOUSLY SEEN THIS TAX YEAR
+007730*----------------------------------------------------------------
+007740 3450-INITIALIZE-YTD-RECORD.
+007750     MOVE EMP-NUMBER TO YTD-EMP-NUMBER
+007760     MOVE WS-TAX-YEAR TO YTD-TAX-YEAR
+007770     MOVE ZERO TO YTD-GROSS
+007780     MOVE ZERO TO YTD-PAYE
+007790     MOVE ZERO TO YTD-UIF.
+007800 3450-EXIT.
+007810     EXIT.
+
+007820*----------------------------------------------------------------
+007830*  3500-WRITE-PAY-RESULT
+007840*  HANDS THIS EMPLOYEE'S NET PAY TO THE PAY-RESULTS FILE FOR
+007850*  THE EFTGEN DIRECT DEPOSIT RUN THAT FOLLOWS PAYROLL.
+007860*----------------------------------------------------------------
+007870 3500-WRITE-PAY-RESULT.
+007880     MOVE EMP-NUMBER TO PR-EMP-NUMBER
+007890     MOVE EMP-NAME TO PR-EMP-NAME
+007900     MOVE NET-PAY TO PR-NET-PAY
+007910     WRITE PAY-RESULT-RECORD.
+007920 3500-EXIT.
+007930     EXIT.
+
+007940*----------------------------------------------------------------
+007950*  4000-WRITE-PAYSLIP - ONE PAYSLIP PAGE PER EMPLOYEE
+007960*----------------------------------------------------------------
+007970 4000-WRITE-PAYSLIP.
+007980     MOVE EMP-NUMBER    TO WS-ED-EMP-NUMBER
+007990     MOVE EMP-HOURS-WORKED TO WS-ED-HOURS
+008000     MOVE WS-REGULAR-HOURS TO WS-ED-REG-HOURS
+008010     MOVE WS-OVERTIME-HOURS TO WS-ED-OT-HOURS
+008020     MOVE EMP-HOLIDAY-HOURS TO WS-ED-HOLIDAY-HOURS
+008030     MOVE EMP-HOURLY-RATE TO WS-ED-RATE
+008040     MOVE GROSS-PAY     TO WS-ED-GROSS-PAY
+008050     MOVE PAYE-DEDUCTION TO WS-ED-PAYE
+008060     MOVE UIF-EE-DEDUCTION TO WS-ED-UIF
+008070     MOVE GARNISHEE-DEDUCTION TO WS-ED-GARNISHEE
+008080     MOVE VOLUNTARY-DEDUCTION TO WS-ED-VOLUNTARY
+008090     MOVE NET-PAY       TO WS-ED-NET-PAY
+
+008100     MOVE SPACES TO PAYSLIP-LINE
+008110     STRING "PAYSLIP" DELIMITED BY SIZE INTO PAYSLIP-LINE
+008120     WRITE PAYSLIP-LINE
+
+008130     MOVE SPACES TO PAYSLIP-LINE
+008140     STRING "=============================================="
+008150         DELIMITED BY SIZE INTO PAYSLIP-LINE
+008160     WRITE PAYSLIP-LINE
+
+008170     MOVE SPACES TO PAYSLIP-LINE
+008180     STRING "EMPLOYEE NO: " WS-ED-EMP-NUMBER "   NAME: "
+008190         EMP-NAME DELIMITED BY SIZE INTO PAYSLIP-LINE
+008200     WRITE PAYSLIP-LINE
+
+008210     MOVE SPACES TO PAYSLIP-LINE
+008220     STRING "HOURS WORKED: " WS-ED-HOURS
+008230         "     HOURLY RATE: R" WS-ED-RATE
+008240         DELIMITED BY SIZE INTO PAYSLIP-LINE
+008250     WRITE PAYSLIP-LINE
+
+008260     MOVE SPACES TO PAYSLIP-LINE
+008270     STRING "  REGULAR: " WS-ED-REG-HOURS
+008280         "   OVERTIME (1.5X): " WS-ED-OT-HOURS
+008290         "   HOLIDAY (2X): " WS-ED-HOLIDAY-HOURS
+008300         DELIMITED BY SIZE INTO PAYSLIP-LINE
+008310     WRITE PAYSLIP-LINE
+
+008320     MOVE SPACES TO PAYSLIP-LINE
+008330     WRITE PAYSLIP-LINE
+
+008340     MOVE SPACES TO PAYSLIP-LINE
+008350     STRING "GROSS PAY ................ R" WS-ED-GROSS-PAY
+008360         DELIMITED BY SIZE INTO PAYSLIP-LINE
+008370     WRITE PAYSLIP-LINE
+
+008380     MOVE SPACES TO PAYSLIP-LINE
+008390     STRING "  LESS PAYE ............. R" WS-ED-PAYE
+008400         DELIMITED BY SIZE INTO PAYSLIP-LINE
+008410     WRITE PAYSLIP-LINE
+
+008420     MOVE SPACES TO PAYSLIP-LINE
+008430     STRING "  LESS UIF .............. R" WS-ED-UIF
+008440         DELIMITED BY SIZE INTO PAYSLIP-LINE
+008450     WRITE PAYSLIP-LINE
+
+008460     IF GARNISHEE-DEDUCTION > ZERO
+008470         MOVE SPACES TO PAYSLIP-LINE
+008480         STRING "  LESS GARNISHEE ........ R" WS-ED-GARNISHEE
+008490             DELIMITED BY SIZE INTO PAYSLIP-LINE
+008500         WRITE PAYSLIP-LINE
+008510     END-IF
+
+008520     IF VOLUNTARY-DEDUCTION > ZERO
+008530         MOVE SPACES TO PAYSLIP-LINE
+008540         STRING "  LESS VOLUNTARY ......... R" WS-ED-VOLUNTARY
+008550             DELIMITED BY SIZE INTO PAYSLIP-LINE
+008560         WRITE PAYSLIP-LINE
+008570     END-IF
+
+008580     MOVE SPACES TO PAYSLIP-LINE
+008590     WRITE PAYSLIP-LINE
+
+008600     MOVE SPACES TO PAYSLIP-LINE
+008610     STRING "NET PAY ................. R" WS-ED-NET-PAY
+008620         DELIMITED BY SIZE INTO PAYSLIP-LINE
+008630     WRITE PAYSLIP-LINE
+
+008640     MOVE SPACES TO PAYSLIP-LINE
+008650     WRITE PAYSLIP-LINE
+008660     WRITE PAYSLIP-LINE.
+008670 4000-EXIT.
+008680     EXIT.
+
+008690*----------------------------------------------------------------
+008700*  8000-WRITE-DEPT-SUMMARY - DEPARTMENT CONTROL-BREAK REPORT
+008710*  ONE LINE PER DEPARTMENT ENCOUNTERED, FOLLOWED BY THE RUN
+008720*  GRAND TOTAL LINE.
+008730*----------------------------------------------------------------
+008740 8000-WRITE-DEPT-SUMMARY.
+008750     PERFORM 8100-WRITE-DEPT-LINE THRU 8100-EXIT
+008760         VARYING WS-DEPT-IDX FROM 1 BY 1
+008770         UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+008780     MOVE WS-GRAND-EMP-COUNT TO WS-ED-DEPT-COUNT
+008790     MOVE WS-GRAND-GROSS TO WS-ED-DEPT-GROSS
+008800     MOVE WS-GRAND-PAYE TO WS-ED-DEPT-PAYE
+008810     MOVE WS-GRAND-UIF TO WS-ED-DEPT-UIF
+008811     MOVE WS-GRAND-UIF-ER TO WS-ED-DEPT-UIF-ER
+008812     MOVE WS-GRAND-SDL TO WS-ED-DEPT-SDL
+008820     MOVE WS-GRAND-NET TO WS-ED-DEPT-NET
+008830     MOVE SPACES TO DEPT-SUMMARY-LINE
+008840     WRITE DEPT-SUMMARY-LINE
+008850     MOVE SPACES TO DEPT-SUMMARY-LINE
+008860     STRING "GRAND TOTAL   EMPLOYEES: " WS-ED-DEPT-COUNT
+008870         "  GROSS: " WS-ED-DEPT-GROSS
+008880         DELIMITED BY SIZE INTO DEPT-SUMMARY-LINE
+008890     WRITE DEPT-SUMMARY-LINE
+008900     MOVE SPACES TO DEPT-SUMMARY-LINE
+008910     STRING "              PAYE: " WS-ED-DEPT-PAYE
+008920         "  UIF: " WS-ED-DEPT-UIF
+008930         "  NET PAY: " WS-ED-DEPT-NET
+008940         DELIMITED BY SIZE INTO DEPT-SUMMARY-LINE
+008950     WRITE DEPT-SUMMARY-LINE
+008951     MOVE SPACES TO DEPT-SUMMARY-LINE
+008952     STRING "              EMPLOYER UIF: " WS-ED-DEPT-UIF-ER
+008953         "  SDL LEVY: " WS-ED-DEPT-SDL
+008954         DELIMITED BY SIZE INTO DEPT-SUMMARY-LINE
+008955     WRITE DEPT-SUMMARY-LINE.
+008960 8000-EXIT.
+008970     EXIT.
+
+008980*----------------------------------------------------------------
+008990*  8100-WRITE-DEPT-LINE - ONE DEPARTMENT SUBTOTAL LINE
+009000*----------------------------------------------------------------
+009010 8100-WRITE-DEPT-LINE.
+009020     MOVE WS-DEPT-EMP-COUNT (WS-DEPT-IDX) TO WS-ED-DEPT-COUNT
+009030     MOVE WS-DEPT-GROSS (WS-DEPT-IDX) TO WS-ED-DEPT-GROSS
+009040     MOVE WS-DEPT-PAYE (WS-DEPT-IDX) TO WS-ED-DEPT-PAYE
+009050     MOVE WS-DEPT-UIF (WS-DEPT-IDX) TO WS-ED-DEPT-UIF
+009051     MOVE WS-DEPT-UIF-ER (WS-DEPT-IDX) TO WS-ED-DEPT-UIF-ER
+009052     MOVE WS-DEPT-SDL (WS-DEPT-IDX) TO WS-ED-DEPT-SDL
+009060     MOVE WS-DEPT-NET (WS-DEPT-IDX) TO WS-ED-DEPT-NET
+009070     MOVE SPACES TO DEPT-SUMMARY-LINE
+009080     STRING "DEPT " WS-DEPT-CODE-TBL (WS-DEPT-IDX)
+009090         "   EMPLOYEES: " WS-ED-DEPT-COUNT
+009100         "  GROSS: " WS-ED-DEPT-GROSS
+009110         DELIMITED BY SIZE INTO DEPT-SUMMARY-LINE
+009120     WRITE DEPT-SUMMARY-LINE
+009130     MOVE SPACES TO DEPT-SUMMARY-LINE
+009140     STRING "              PAYE: " WS-ED-DEPT-PAYE
+009150         "  UIF: " WS-ED-DEPT-UIF
+009160         "  NET PAY: " WS-ED-DEPT-NET
+009170         DELIMITED BY SIZE INTO DEPT-SUMMARY-LINE
+009180     WRITE DEPT-SUMMARY-LINE
+009181     MOVE SPACES TO DEPT-SUMMARY-LINE
+009182     STRING "              EMPLOYER UIF: " WS-ED-DEPT-UIF-ER
+009183         "  SDL LEVY: " WS-ED-DEPT-SDL
+009184         DELIMITED BY SIZE INTO DEPT-SUMMARY-LINE
+009185     WRITE DEPT-SUMMARY-LINE.
+009190 8100-EXIT.
+009200     EXIT.
+
+009210*----------------------------------------------------------------
+009220*  9000-TERMINATE - CLOSE FILES, DISPLAY RUN SUMMARY
+009230*  IF EMPLOYEE-MASTER NEVER OPENED, NONE OF THE OTHER FILES WERE
+009240*  OPENED EITHER (SEE 1000-INITIALIZE) - THE RUN IS REPORTED AS A
+009250*  FAILURE WITHOUT CLOSING ANYTHING.  IF EMPLOYEE-MASTER OPENED
+009251*  BUT YTD-MASTER DID NOT, EVERY OTHER FILE WAS STILL SUCCESSFULLY
+009252*  OPENED AND MUST STILL BE CLOSED - ONLY YTD-MASTER ITSELF IS
+009253*  LEFT OUT.  EITHER FAILURE ENDS THE RUN WITH A NON-ZERO RETURN
+009254*  CODE INSTEAD OF A SILENT ZERO-EMPLOYEE "COMPLETE".
+009270*----------------------------------------------------------------
+009280 9000-TERMINATE.
+009290     IF EMPMAST-OK AND YTDMAST-OK
+009300         PERFORM 8000-WRITE-DEPT-SUMMARY THRU 8000-EXIT
+009310         CLOSE EMPLOYEE-MASTER
+009320         CLOSE PAYSLIP-FILE
+009330         CLOSE EXCEPTION-REPORT
+009340         CLOSE DEPT-SUMMARY-REPORT
+009350         CLOSE YTD-MASTER
+009360         CLOSE PAY-RESULTS-FILE
+009370         IF DEDMAST-AVAILABLE
+009371             CLOSE DEDUCTIONS-MASTER
+009372         END-IF
+009380         DISPLAY "PAYROLL RUN COMPLETE - " WS-EMPLOYEE-COUNT
+009390             " EMPLOYEE(S) PAID, " WS-EXCEPTION-COUNT
+009400             " EXCEPTION(S)"
+009410     ELSE
+009411         IF NOT EMPMAST-OK
+009420             DISPLAY "PAYROLL RUN FAILED - EMPLOYEE-MASTER COULD "
+009430                 "NOT BE OPENED, STATUS " WS-EMPMAST-STATUS
+009431         ELSE
+009432             DISPLAY "PAYROLL RUN FAILED - YTD-MASTER COULD NOT "
+009433                 "BE OPENED, STATUS " WS-YTDMAST-STATUS
+009434             CLOSE EMPLOYEE-MASTER
+009435             CLOSE PAYSLIP-FILE
+009436             CLOSE EXCEPTION-REPORT
+009437             CLOSE DEPT-SUMMARY-REPORT
+009438             CLOSE PAY-RESULTS-FILE
+009439             IF DEDMAST-AVAILABLE
+009441                 CLOSE DEDUCTIONS-MASTER
+009442             END-IF
+009443         END-IF
+009440         MOVE 16 TO RETURN-CODE
+009450     END-IF.
+009460 9000-EXIT.
+009470     EXIT.
+
+
+
+
+
+
+
+
+
+
+
+
