@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------------
+000020*  PAYRSLT.CPY
+000030*  PAY RESULT HANDOFF RECORD
+000040*
+000050*  ONE RECORD PER EMPLOYEE PAID THIS RUN, WRITTEN BY PAYROLL
+000060*  AND READ BY EFTGEN TO BUILD THE DIRECT DEPOSIT BATCH.
+000070*
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT DESCRIPTION
+000100*  ---------- ---- ------------------------------------------
+000110*  2026-08-09 TLM  ORIGINAL COPYBOOK - PAY RESULT HANDOFF.
+000120*----------------------------------------------------------------
+000130 01  PAY-RESULT-RECORD.
+000140     05  PR-EMP-NUMBER           PIC 9(06).
+000150     05  PR-EMP-NAME             PIC X(30).
+000160     05  PR-NET-PAY              PIC 9(07)V99.
+000170     05  FILLER                  PIC X(10).
