@@ -0,0 +1,25 @@
+000010*----------------------------------------------------------------
+000020*  EMPMAST.CPY
+000030*  EMPLOYEE-MASTER RECORD LAYOUT
+000040*
+000050*  ONE RECORD PER EMPLOYEE PER PAY PERIOD.  KEYED BY EMP-NUMBER.
+000060*  CARRIES THE HOURS ACTUALLY WORKED THIS PERIOD SO THE FILE
+000070*  DOUBLES AS THE WEEKLY TIME INPUT FOR THE PAY RUN.
+000080*
+000090*  MODIFICATION HISTORY
+000100*  DATE       INIT DESCRIPTION
+000110*  ---------- ---- ------------------------------------------
+000120*  2026-08-09 TLM  ORIGINAL COPYBOOK - BATCH EMPLOYEE MASTER.
+000130*----------------------------------------------------------------
+000140 01  EMPLOYEE-RECORD.
+000150     05  EMP-NUMBER              PIC 9(06).
+000160     05  EMP-NAME                PIC X(30).
+000170     05  EMP-DEPT-CODE           PIC X(04).
+000180     05  EMP-HOURLY-RATE         PIC 9(03)V99.
+000190     05  EMP-RATE-MIN            PIC 9(03)V99.
+000200     05  EMP-RATE-MAX            PIC 9(03)V99.
+000210     05  EMP-STD-HOURS           PIC 9(03)V99.
+000220     05  EMP-HOURS-WORKED        PIC 9(03)V99.
+000230     05  EMP-HOLIDAY-HOURS       PIC 9(03)V99.
+000240     05  FILLER                  PIC X(10).
+
