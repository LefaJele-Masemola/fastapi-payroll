@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------------
+000020*  YTDMAST.CPY
+000030*  YEAR-TO-DATE MASTER RECORD LAYOUT
+000040*
+000050*  ONE RECORD PER EMPLOYEE, KEYED BY EMPLOYEE NUMBER.  CARRIES
+000060*  THE RUNNING YEAR-TO-DATE GROSS PAY AND STATUTORY DEDUCTIONS
+000070*  FOR THE CURRENT TAX YEAR, READ AND REWRITTEN ON EVERY PAY
+000080*  RUN, FOR USE IN THE YEAR-END TAX CERTIFICATE.
+000090*
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT DESCRIPTION
+000120*  ---------- ---- ------------------------------------------
+000130*  2026-08-09 TLM  ORIGINAL COPYBOOK - YEAR-TO-DATE MASTER.
+000140*----------------------------------------------------------------
+000150 01  YTD-MASTER-RECORD.
+000160     05  YTD-EMP-NUMBER          PIC 9(06).
+000170     05  YTD-TAX-YEAR            PIC 9(04).
+000180     05  YTD-GROSS               PIC 9(09)V99.
+000190     05  YTD-PAYE                PIC 9(09)V99.
+000200     05  YTD-UIF                 PIC 9(09)V99.
+000210     05  FILLER                  PIC X(10).
