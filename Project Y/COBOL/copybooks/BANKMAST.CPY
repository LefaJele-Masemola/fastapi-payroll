@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------------
+000020*  BANKMAST.CPY
+000030*  EMPLOYEE BANK ACCOUNT MASTER RECORD LAYOUT
+000040*
+000050*  ONE RECORD PER EMPLOYEE, KEYED BY EMPLOYEE NUMBER.  HOLDS THE
+000060*  BANKING DETAILS USED TO BUILD THE DIRECT DEPOSIT EFT BATCH.
+000070*
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT DESCRIPTION
+000100*  ---------- ---- ------------------------------------------
+000110*  2026-08-09 TLM  ORIGINAL COPYBOOK - BANK ACCOUNT MASTER.
+000120*----------------------------------------------------------------
+000130 01  BANK-ACCOUNT-RECORD.
+000140     05  BANK-EMP-NUMBER         PIC 9(06).
+000150     05  BANK-ACCOUNT-NUMBER     PIC X(11).
+000160     05  BANK-BRANCH-CODE        PIC 9(06).
+000170     05  BANK-ACCOUNT-TYPE       PIC X(01).
+000180         88  BANK-ACCT-CURRENT           VALUE "C".
+000190         88  BANK-ACCT-SAVINGS           VALUE "S".
+000200         88  BANK-ACCT-TRANSMISSION      VALUE "T".
+000210     05  FILLER                  PIC X(10).
