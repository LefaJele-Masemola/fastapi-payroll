@@ -0,0 +1,38 @@
+000010*----------------------------------------------------------------
+000020*  PAYETAB.CPY
+000030*  WEEKLY PAYE TAX BRACKET TABLE
+000040*
+000050*  PROGRESSIVE BRACKET TABLE LOADED FROM A FILLER AREA IN THE
+000060*  CLASSIC MANNER SO THE TABLE CAN BE MAINTAINED AS DATA RATHER
+000070*  THAN AS PROCEDURAL LOGIC.  EACH ENTRY CARRIES THE UPPER LIMIT
+000080*  OF THE BRACKET, THE MARGINAL RATE APPLIED WITHIN IT, AND THE
+000090*  CUMULATIVE TAX BASE AT THE BOTTOM OF THE BRACKET.  RATES AND
+000100*  LIMITS ARE ILLUSTRATIVE WEEKLY EQUIVALENTS AND SHOULD BE
+000110*  REPLACED WITH THE CURRENT SARS WEEKLY DEDUCTION TABLES AT
+000120*  YEAR-END REVISION.
+000130*
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT DESCRIPTION
+000160*  ---------- ---- ------------------------------------------
+000170*  2026-08-09 TLM  ORIGINAL COPYBOOK - FIVE BRACKET WEEKLY
+000180*                  PAYE TABLE.
+000190*----------------------------------------------------------------
+000200 01  PAYE-TAX-TABLE-DATA.
+000210     05  FILLER                  PIC X(21)
+000220             VALUE "000150000180000000000".
+000230     05  FILLER                  PIC X(21)
+000240             VALUE "000300000260000027000".
+000250     05  FILLER                  PIC X(21)
+000260             VALUE "000500000310000066000".
+000270     05  FILLER                  PIC X(21)
+000280             VALUE "000800000360000128000".
+000290     05  FILLER                  PIC X(21)
+000300             VALUE "999999999390000236000".
+000310
+000320 01  PAYE-TAX-TABLE REDEFINES PAYE-TAX-TABLE-DATA.
+000330     05  PAYE-BRACKET-ENTRY OCCURS 5 TIMES INDEXED BY PAYE-IDX.
+000340         10  PAYE-UPPER-LIMIT    PIC 9(7)V99.
+000350         10  PAYE-RATE           PIC V999.
+000360         10  PAYE-BASE-AMOUNT    PIC 9(7)V99.
+000370
+000380 01  PAYE-BRACKET-COUNT          PIC 9(02) VALUE 5.
