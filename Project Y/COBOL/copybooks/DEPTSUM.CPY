@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------
+000020*  DEPTSUM.CPY
+000030*  DEPARTMENT CONTROL TOTAL PRINT LINE
+000040*
+000050*  ONE LINE PER DEPARTMENT/COST-CENTRE SUBTOTAL, PLUS THE GRAND
+000060*  TOTAL LINE, ON THE END-OF-RUN DEPARTMENT SUMMARY REPORT.
+000070*
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT DESCRIPTION
+000100*  ---------- ---- ------------------------------------------
+000110*  2026-08-09 TLM  ORIGINAL COPYBOOK - DEPARTMENT SUMMARY LINE.
+000120*----------------------------------------------------------------
+000130 01  DEPT-SUMMARY-LINE           PIC X(80).
