@@ -0,0 +1,244 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EFTGEN.
+000030 AUTHOR. T L MOKOENA.
+000040 INSTALLATION. PAYROLL SYSTEMS UNIT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080*  EFTGEN
+000090*
+000100*  DIRECT DEPOSIT EFT BATCH GENERATION.  RUNS IMMEDIATELY AFTER
+000110*  PAYROLL.  READS THE PAY-RESULTS FILE (ONE RECORD PER EMPLOYEE
+000120*  PAID THIS RUN) TOGETHER WITH THE BANK-MASTER FILE (KEYED BY
+000130*  EMPLOYEE NUMBER) AND BUILDS A FIXED-FORMAT EFT BATCH FILE FOR
+000140*  SUBMISSION TO THE BANK.  EMPLOYEES WITH NO BANK ACCOUNT ON
+000150*  FILE ARE REPORTED ON THE EFT EXCEPTION REPORT AND ARE NOT
+000160*  INCLUDED IN THE BATCH.
+000170*
+000180*  MODIFICATION HISTORY
+000190*  DATE       INIT DESCRIPTION
+000200*  ---------- ---- ------------------------------------------
+000210*  2026-08-09 TLM  ORIGINAL PROGRAM - EFT BATCH GENERATION.
+000211*  2026-08-09 TLM  REVIEW FIXES - THE EXCEPTION LINE COULD
+000212*                  OVERFLOW EXCEPTION-LINE AND WAS BEING SILENTLY
+000213*                  TRUNCATED (SEE EXCPRPT.CPY); A FAILED
+000214*                  PAY-RESULTS-FILE OPEN NOW ENDS THE RUN WITH A
+000215*                  NON-ZERO RETURN CODE INSTEAD OF A SILENT
+000216*                  ZERO-PAYMENT "COMPLETE".
+000217*  2026-08-09 TLM  FURTHER REVIEW FIXES - A FAILED BANK-MASTER
+000218*                  OPEN NOW ALSO ENDS THE RUN WITH A NON-ZERO
+000219*                  RETURN CODE INSTEAD OF ABENDING ON THE FIRST
+000219*                  CALL TO READ BANK-MASTER.
+000220*----------------------------------------------------------------
+
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT PAY-RESULTS-FILE
+000270         ASSIGN TO "PAYRSLT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-PAYRSLT-STATUS.
+
+000300     SELECT BANK-MASTER
+000310         ASSIGN TO "BANKMAST"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS RANDOM
+000340         RECORD KEY IS BANK-EMP-NUMBER
+000350         FILE STATUS IS WS-BANKMAST-STATUS.
+
+000360     SELECT EFT-BATCH-FILE
+000370         ASSIGN TO "EFTBTCH"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-EFTBTCH-STATUS.
+
+000400     SELECT EFT-EXCEPTION-REPORT
+000410         ASSIGN TO "EFTEXCP"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-EFTEXCP-STATUS.
+
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  PAY-RESULTS-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY PAYRSLT.
+
+000490 FD  BANK-MASTER
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY BANKMAST.
+
+000520 FD  EFT-BATCH-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY EFTBTCH.
+
+000550 FD  EFT-EXCEPTION-REPORT
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY EXCPRPT.
+
+000580 WORKING-STORAGE SECTION.
+000590 01  WS-FILE-STATUSES.
+000600     05  WS-PAYRSLT-STATUS       PIC X(02) VALUE "00".
+000610         88  PAYRSLT-OK                     VALUE "00".
+000620         88  PAYRSLT-EOF                     VALUE "10".
+000630     05  WS-BANKMAST-STATUS      PIC X(02) VALUE "00".
+000640         88  BANKMAST-OK                    VALUE "00".
+000650     05  WS-EFTBTCH-STATUS       PIC X(02) VALUE "00".
+000660         88  EFTBTCH-OK                     VALUE "00".
+000670     05  WS-EFTEXCP-STATUS       PIC X(02) VALUE "00".
+000680         88  EFTEXCP-OK                     VALUE "00".
+
+000690 01  WS-SWITCHES.
+000700     05  WS-EOF-SW               PIC X(01) VALUE "N".
+000710         88  END-OF-PAY-RESULTS             VALUE "Y".
+
+000720 01  WS-RUN-COUNTERS.
+000730     05  WS-BATCH-COUNT          PIC 9(05) VALUE ZERO.
+000740     05  WS-EXCEPTION-COUNT      PIC 9(05) VALUE ZERO.
+
+000750 01  WS-BATCH-TOTAL              PIC 9(09)V99 VALUE ZERO.
+
+000760 01  WS-RUN-DATE                 PIC 9(06) VALUE ZERO.
+
+000770 01  WS-ED-EMP-NUMBER            PIC ZZZZZ9.
+
+000780 PROCEDURE DIVISION.
+
+000790*----------------------------------------------------------------
+000800*  0000-MAINLINE
+000810*----------------------------------------------------------------
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE
+000840     PERFORM 2000-PROCESS-PAY-RESULT THRU 2000-EXIT
+000850         UNTIL END-OF-PAY-RESULTS
+000860     PERFORM 9000-TERMINATE
+000870     STOP RUN.
+
+000880*----------------------------------------------------------------
+000890*  1000-INITIALIZE - OPEN FILES, WRITE THE BATCH HEADER, PRIME
+000900*  THE READ
+000910*----------------------------------------------------------------
+000920 1000-INITIALIZE.
+000930     ACCEPT WS-RUN-DATE FROM DATE
+000940     OPEN INPUT PAY-RESULTS-FILE
+000950     IF NOT PAYRSLT-OK
+000960         DISPLAY "EFTGEN: PAYRSLT OPEN FAILED, STATUS "
+000970             WS-PAYRSLT-STATUS
+000980         MOVE "Y" TO WS-EOF-SW
+000990     ELSE
+001000         OPEN INPUT BANK-MASTER
+001001         IF NOT BANKMAST-OK
+001002             DISPLAY "EFTGEN: BANKMAST OPEN FAILED, STATUS "
+001003                 WS-BANKMAST-STATUS
+001004             MOVE "Y" TO WS-EOF-SW
+001005         ELSE
+001010             OPEN OUTPUT EFT-BATCH-FILE
+001020             OPEN OUTPUT EFT-EXCEPTION-REPORT
+001030             MOVE SPACES TO EFT-HEADER-RECORD
+001040             MOVE "H" TO EFT-HDR-REC-TYPE
+001050             MOVE WS-RUN-DATE TO EFT-HDR-RUN-DATE
+001060             WRITE EFT-HEADER-RECORD
+001070             PERFORM 2900-READ-PAY-RESULT THRU 2900-EXIT
+001006         END-IF
+001080     END-IF.
+001090 1000-EXIT.
+001100     EXIT.
+
+001110*----------------------------------------------------------------
+001120*  2000-PROCESS-PAY-RESULT - ONE EMPLOYEE'S EFT DETAIL RECORD
+001130*----------------------------------------------------------------
+001140 2000-PROCESS-PAY-RESULT.
+001150     PERFORM 3000-BUILD-EFT-DETAIL THRU 3000-EXIT
+001160     PERFORM 2900-READ-PAY-RESULT THRU 2900-EXIT.
+001170 2000-EXIT.
+001180     EXIT.
+
+001190*----------------------------------------------------------------
+001200*  2900-READ-PAY-RESULT - READ NEXT PAY-RESULTS RECORD
+001210*----------------------------------------------------------------
+001220 2900-READ-PAY-RESULT.
+001230     READ PAY-RESULTS-FILE
+001240         AT END
+001250             MOVE "Y" TO WS-EOF-SW
+001260     END-READ.
+001270 2900-EXIT.
+001280     EXIT.
+
+001290*----------------------------------------------------------------
+001300*  3000-BUILD-EFT-DETAIL
+001310*  LOOKS UP THE EMPLOYEE'S BANK ACCOUNT AND WRITES ONE DETAIL
+001320*  RECORD TO THE EFT BATCH.  AN EMPLOYEE WITH NO BANK ACCOUNT ON
+001330*  FILE IS REPORTED AS AN EXCEPTION AND LEFT OUT OF THE BATCH.
+001340*----------------------------------------------------------------
+001350 3000-BUILD-EFT-DETAIL.
+001360     MOVE PR-EMP-NUMBER TO BANK-EMP-NUMBER
+001370     READ BANK-MASTER
+001380         INVALID KEY
+001390             PERFORM 3100-WRITE-EFT-EXCEPTION THRU 3100-EXIT
+001400         NOT INVALID KEY
+001410             MOVE SPACES TO EFT-DETAIL-RECORD
+001420             MOVE "D" TO EFT-DTL-REC-TYPE
+001430             MOVE BANK-BRANCH-CODE TO EFT-BRANCH-CODE
+001440             MOVE BANK-ACCOUNT-NUMBER TO EFT-ACCOUNT-NUMBER
+001450             MOVE BANK-ACCOUNT-TYPE TO EFT-ACCOUNT-TYPE
+001460             MOVE PR-NET-PAY TO EFT-AMOUNT
+001470             MOVE PR-EMP-NUMBER TO EFT-EMP-NUMBER
+001480             MOVE PR-EMP-NAME TO EFT-EMP-NAME
+001490             WRITE EFT-DETAIL-RECORD
+001500             ADD 1 TO WS-BATCH-COUNT
+001510             ADD PR-NET-PAY TO WS-BATCH-TOTAL
+001520     END-READ.
+001530 3000-EXIT.
+001540     EXIT.
+
+001550*----------------------------------------------------------------
+001560*  3100-WRITE-EFT-EXCEPTION - EMPLOYEE HAS NO BANK ACCOUNT
+001570*----------------------------------------------------------------
+001580 3100-WRITE-EFT-EXCEPTION.
+001590     MOVE PR-EMP-NUMBER TO WS-ED-EMP-NUMBER
+001600     MOVE SPACES TO EXCEPTION-LINE
+001610     STRING "EMPLOYEE " WS-ED-EMP-NUMBER "  " PR-EMP-NAME
+001620         " - NO BANK ACCOUNT ON FILE, EXCLUDED FROM EFT BATCH"
+001630         DELIMITED BY SIZE INTO EXCEPTION-LINE
+001640     WRITE EXCEPTION-LINE
+001650     ADD 1 TO WS-EXCEPTION-COUNT.
+001660 3100-EXIT.
+001670     EXIT.
+
+001680*----------------------------------------------------------------
+001690*  9000-TERMINATE - WRITE THE BATCH TRAILER, CLOSE FILES,
+001700*  DISPLAY RUN SUMMARY
+001705*  IF PAY-RESULTS-FILE NEVER OPENED, NONE OF THE OTHER FILES WERE
+001706*  OPENED EITHER (SEE 1000-INITIALIZE) - THE RUN IS REPORTED AS A
+001707*  FAILURE WITHOUT CLOSING ANYTHING.  IF PAY-RESULTS-FILE OPENED
+001708*  BUT BANK-MASTER DID NOT, PAY-RESULTS-FILE IS STILL OPEN AND
+001709*  MUST STILL BE CLOSED, BUT BANK-MASTER, EFT-BATCH-FILE AND
+001709*  EFT-EXCEPTION-REPORT WERE NEVER OPENED. EITHER FAILURE ENDS
+001711*  THE RUN WITH A NON-ZERO RETURN CODE INSTEAD OF A SILENT
+001713*  ZERO-PAYMENT "COMPLETE".
+001710*----------------------------------------------------------------
+001720 9000-TERMINATE.
+001721     IF PAYRSLT-OK AND BANKMAST-OK
+001730         MOVE SPACES TO EFT-TRAILER-RECORD
+001740         MOVE "T" TO EFT-TRL-REC-TYPE
+001750         MOVE WS-BATCH-COUNT TO EFT-TRL-BATCH-COUNT
+001760         MOVE WS-BATCH-TOTAL TO EFT-TRL-BATCH-TOTAL
+001770         WRITE EFT-TRAILER-RECORD
+001780         CLOSE PAY-RESULTS-FILE
+001790         CLOSE BANK-MASTER
+001800         CLOSE EFT-BATCH-FILE
+001810         CLOSE EFT-EXCEPTION-REPORT
+001820         DISPLAY "EFTGEN RUN COMPLETE - " WS-BATCH-COUNT
+001830             " PAYMENT(S) BATCHED, " WS-EXCEPTION-COUNT
+001840             " EXCEPTION(S)"
+001841     ELSE
+001842         IF NOT PAYRSLT-OK
+001843             DISPLAY "EFTGEN RUN FAILED - PAY-RESULTS-FILE COULD "
+001844                 "NOT BE OPENED, STATUS " WS-PAYRSLT-STATUS
+001845         ELSE
+001846             DISPLAY "EFTGEN RUN FAILED - BANK-MASTER COULD NOT "
+001847                 "BE OPENED, STATUS " WS-BANKMAST-STATUS
+001848             CLOSE PAY-RESULTS-FILE
+001849         END-IF
+001852         MOVE 16 TO RETURN-CODE
+001853     END-IF.
+001854 9000-EXIT.
+001860     EXIT.
